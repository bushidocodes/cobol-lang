@@ -0,0 +1,226 @@
+      ******************************************************************
+      *    PROGRAM-ID: StudentRoster
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Reads STUDENT-MASTER, sorts by CourseCode and
+      *                  prints a roster with a page break and a
+      *                  student-count control total at the end of
+      *                  each course group, plus a grand total for the
+      *                  whole run.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Sets a non-zero RETURN-CODE when
+      *                      STUDENT-MASTER cannot be found, so a
+      *                      calling job step can see the failure.
+      *      2026-08-09  DF  Added an explicit OPEN/CLOSE of
+      *                      STUDENT-MASTER ahead of the SORT ... USING
+      *                      statement - SORT opens the file itself but
+      *                      never drives WS-MASTER-STATUS, so the
+      *                      not-found check above was unreachable.
+      *      2026-08-09  DF  CLOSE was overwriting WS-MASTER-STATUS to
+      *                      "not open" before the not-found test ran,
+      *                      masking the very condition it existed to
+      *                      catch.  The OPEN result is now captured
+      *                      into WS-MASTER-NOTFOUND-SWITCH before the
+      *                      CLOSE, and 9000-TERMINATE tests that.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    StudentRoster.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       SD  SORT-WORK-FILE.
+       COPY STUMAST
+           REPLACING ==STUDENT-MASTER-RECORD== BY ==SORT-RECORD==.
+
+       FD  ROSTER-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROSTER-PRINT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02).
+           88  WS-MASTER-NOTFOUND   VALUE "35".
+
+       01  WS-MASTER-NOTFOUND-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-MASTER-WAS-NOTFOUND VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+           05  WS-FIRST-GROUP       PIC X(01) VALUE 'Y'.
+               88  WS-IS-FIRST-GROUP VALUE 'Y'.
+
+       01  WS-PAGE-NUMBER           PIC 9(03) VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(03) VALUE 99.
+       01  WS-LINES-PER-PAGE        PIC 9(03) VALUE 40.
+
+       01  WS-PRIOR-COURSE-CODE     PIC X(04) VALUE SPACES.
+       01  WS-COURSE-STUDENT-COUNT  PIC 9(05) VALUE ZERO.
+       01  WS-GRAND-STUDENT-COUNT   PIC 9(07) VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05  FILLER               PIC X(10) VALUE "Course: ".
+           05  WH-COURSE-CODE       PIC X(04).
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(06) VALUE "Page: ".
+           05  WH-PAGE-NUMBER       PIC ZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  WD-STUDENT-ID        PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WD-SURNAME           PIC X(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WD-INITIALS          PIC XX.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WD-GENDER            PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WD-TERM-CODE         PIC X(06).
+
+       01  WS-COURSE-TOTAL-LINE.
+           05  FILLER               PIC X(21) VALUE
+               "  Students enrolled: ".
+           05  WT-COURSE-COUNT      PIC ZZZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(24) VALUE
+               "TOTAL students on file: ".
+           05  WG-GRAND-COUNT       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY STU-COURSE-CODE OF SORT-RECORD
+                                STU-ID OF SORT-RECORD
+               USING STUDENT-MASTER-FILE
+               OUTPUT PROCEDURE IS 3000-PRINT-ROSTER THRU 3000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-INITIALIZE - open the report file and confirm       *
+      *    STUDENT-MASTER is there before handing it to the SORT     *
+      *    statement, which opens/closes the file itself and does    *
+      *    not drive WS-MASTER-STATUS on the way in.                 *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT ROSTER-REPORT-FILE
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF WS-MASTER-NOTFOUND
+               MOVE 'Y' TO WS-MASTER-NOTFOUND-SWITCH
+           END-IF
+           CLOSE STUDENT-MASTER-FILE
+           DISPLAY "StudentRoster - printing roster by CourseCode".
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    3000-PRINT-ROSTER - SORT output procedure                *
+      *-----------------------------------------------------------*
+       3000-PRINT-ROSTER.
+           PERFORM 3100-RETURN-SORTED THRU 3100-EXIT
+           PERFORM UNTIL WS-END-OF-FILE
+               IF STU-COURSE-CODE OF SORT-RECORD
+                       NOT = WS-PRIOR-COURSE-CODE
+                   PERFORM 3300-COURSE-BREAK THRU 3300-EXIT
+               END-IF
+               PERFORM 3200-PRINT-DETAIL THRU 3200-EXIT
+               PERFORM 3100-RETURN-SORTED THRU 3100-EXIT
+           END-PERFORM
+           PERFORM 3300-COURSE-BREAK THRU 3300-EXIT
+           PERFORM 3400-PRINT-GRAND-TOTAL THRU 3400-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3200-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3500-PRINT-HEADING THRU 3500-EXIT
+           END-IF
+           MOVE STU-ID OF SORT-RECORD        TO WD-STUDENT-ID
+           MOVE STU-SURNAME OF SORT-RECORD   TO WD-SURNAME
+           MOVE STU-INITIALS OF SORT-RECORD  TO WD-INITIALS
+           MOVE STU-GENDER OF SORT-RECORD    TO WD-GENDER
+           MOVE STU-TERM-CODE OF SORT-RECORD TO WD-TERM-CODE
+           MOVE WS-DETAIL-LINE TO ROSTER-PRINT-LINE
+           WRITE ROSTER-PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-COURSE-STUDENT-COUNT
+           ADD 1 TO WS-GRAND-STUDENT-COUNT.
+       3200-EXIT.
+           EXIT.
+
+       3300-COURSE-BREAK.
+           IF NOT WS-IS-FIRST-GROUP
+               MOVE WS-COURSE-STUDENT-COUNT TO WT-COURSE-COUNT
+               MOVE WS-COURSE-TOTAL-LINE TO ROSTER-PRINT-LINE
+               WRITE ROSTER-PRINT-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF
+           MOVE ZERO TO WS-COURSE-STUDENT-COUNT
+           MOVE 'N' TO WS-FIRST-GROUP
+           MOVE STU-COURSE-CODE OF SORT-RECORD TO WS-PRIOR-COURSE-CODE
+           IF NOT WS-END-OF-FILE
+               PERFORM 3500-PRINT-HEADING THRU 3500-EXIT
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+       3400-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-STUDENT-COUNT TO WG-GRAND-COUNT
+           MOVE WS-GRAND-TOTAL-LINE TO ROSTER-PRINT-LINE
+           WRITE ROSTER-PRINT-LINE.
+       3400-EXIT.
+           EXIT.
+
+       3500-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WH-PAGE-NUMBER
+           MOVE STU-COURSE-CODE OF SORT-RECORD TO WH-COURSE-CODE
+           MOVE WS-HEADING-LINE TO ROSTER-PRINT-LINE
+           WRITE ROSTER-PRINT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+       3500-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ROSTER-REPORT-FILE
+           DISPLAY "Roster complete - students printed: "
+               WS-GRAND-STUDENT-COUNT
+           IF WS-MASTER-WAS-NOTFOUND
+               DISPLAY "StudentRoster - STUDENT-MASTER not found"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
