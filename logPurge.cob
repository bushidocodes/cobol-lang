@@ -0,0 +1,219 @@
+      ******************************************************************
+      *    PROGRAM-ID: LogPurge
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Ages off log and audit records older than a
+      *                  configurable retention period.  One control
+      *                  record in RETNPURG.DAT drives each target
+      *                  file, naming it, giving the column where its
+      *                  YYYYMMDD date starts, and how many days of
+      *                  history to keep, so this one job can purge
+      *                  every flat log file in the suite (the age
+      *                  verification log, the student transaction
+      *                  log, and the guessing game scoreboard)
+      *                  without knowing any of their record layouts.
+      *                  Retained records are written to a file named
+      *                  after the original with a .NEW suffix, and
+      *                  aged-off records are written to a companion
+      *                  .ARCH file rather than being discarded, so a
+      *                  compliance file like the age verification log
+      *                  keeps its full history off to the side -
+      *                  standard COBOL has no portable rename verb,
+      *                  so promoting the .NEW file into place is
+      *                  left to the operator running this job.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Aged-off records now go to a .ARCH file
+      *                      instead of being discarded outright - the
+      *                      age verification log is a compliance
+      *                      record and purging it for good lost that
+      *                      history.  Renamed the retained-records
+      *                      output file's suffix from .PURGED to .NEW;
+      *                      .PURGED read as "this is what got purged"
+      *                      when the file actually held the survivors.
+      *      2026-08-09  DF  Changed the three target-file SELECTs to
+      *                      ASSIGN TO DYNAMIC WS-xxx-FILE-NAME.  Plain
+      *                      ASSIGN TO WS-xxx-FILE-NAME resolves to a
+      *                      compile-time literal taken from the field's
+      *                      own name and ignores what gets moved into
+      *                      it at run time, so every control record
+      *                      after the first ended up opening the wrong
+      *                      physical file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LogPurge.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENTION-CONTROL-FILE ASSIGN TO "RETNPURG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PURGE-INPUT-FILE
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PURGE-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PURGE-ARCHIVE-FILE
+               ASSIGN TO DYNAMIC WS-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETENTION-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY RETNCFG.
+
+       FD  PURGE-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PURGE-INPUT-RECORD             PIC X(80).
+
+       FD  PURGE-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PURGE-OUTPUT-RECORD            PIC X(80).
+
+       FD  PURGE-ARCHIVE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PURGE-ARCHIVE-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-FILE-NAME             PIC X(20).
+       01  WS-OUTPUT-FILE-NAME            PIC X(24).
+       01  WS-ARCHIVE-FILE-NAME           PIC X(24).
+
+       01  WS-SWITCHES.
+           05  WS-CONTROL-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  WS-CONTROL-END-OF-FILE VALUE 'Y'.
+           05  WS-INPUT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-INPUT-END-OF-FILE   VALUE 'Y'.
+
+       01  WS-SYSTEM-DATE-WS.
+           05  WS-SYSTEM-YEAR             PIC 9(04).
+           05  WS-SYSTEM-MONTH            PIC 9(02).
+           05  WS-SYSTEM-DAY              PIC 9(02).
+
+       01  WS-CURRENT-DATE-NUM            PIC 9(08).
+       01  WS-CURRENT-DATE-INTEGER        PIC S9(09) COMP.
+
+       01  WS-RECORD-DATE-TEXT            PIC X(08).
+       01  WS-RECORD-DATE-NUM             PIC 9(08).
+       01  WS-RECORD-DATE-INTEGER         PIC S9(09) COMP.
+
+       01  WS-RECORD-AGE-DAYS             PIC S9(09) COMP.
+
+       01  WS-FILE-STATISTICS.
+           05  WS-RECORDS-KEPT            PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-PURGED          PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CONTROL-ENTRY THRU 2000-EXIT
+               UNTIL WS-CONTROL-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RETENTION-CONTROL-FILE
+           ACCEPT WS-SYSTEM-DATE-WS FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE-WS TO WS-CURRENT-DATE-NUM
+           COMPUTE WS-CURRENT-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+           DISPLAY "LogPurge - retention run for " WS-CURRENT-DATE-NUM
+           PERFORM 2100-READ-CONTROL-ENTRY THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-CONTROL-ENTRY - purge one target log file    *
+      *-----------------------------------------------------------*
+       2000-PROCESS-CONTROL-ENTRY.
+           PERFORM 2200-BUILD-FILE-NAMES THRU 2200-EXIT
+           PERFORM 2300-PURGE-ONE-FILE THRU 2300-EXIT
+           PERFORM 2100-READ-CONTROL-ENTRY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CONTROL-ENTRY.
+           READ RETENTION-CONTROL-FILE
+               AT END MOVE 'Y' TO WS-CONTROL-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-BUILD-FILE-NAMES.
+           MOVE SPACES TO WS-INPUT-FILE-NAME
+           MOVE SPACES TO WS-OUTPUT-FILE-NAME
+           MOVE SPACES TO WS-ARCHIVE-FILE-NAME
+           MOVE RET-FILE-NAME TO WS-INPUT-FILE-NAME
+           STRING RET-FILE-NAME DELIMITED BY SPACE
+                   ".NEW" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-NAME
+           STRING RET-FILE-NAME DELIMITED BY SPACE
+                   ".ARCH" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILE-NAME.
+       2200-EXIT.
+           EXIT.
+
+       2300-PURGE-ONE-FILE.
+           MOVE 'N' TO WS-INPUT-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-KEPT
+           MOVE ZERO TO WS-RECORDS-PURGED
+           OPEN INPUT PURGE-INPUT-FILE
+           OPEN OUTPUT PURGE-OUTPUT-FILE
+           OPEN OUTPUT PURGE-ARCHIVE-FILE
+           PERFORM 2310-READ-INPUT-RECORD THRU 2310-EXIT
+           PERFORM 2400-EVALUATE-RECORD THRU 2400-EXIT
+               UNTIL WS-INPUT-END-OF-FILE
+           CLOSE PURGE-INPUT-FILE
+           CLOSE PURGE-OUTPUT-FILE
+           CLOSE PURGE-ARCHIVE-FILE
+           DISPLAY "  " RET-FILE-NAME
+               " kept " WS-RECORDS-KEPT
+               " purged " WS-RECORDS-PURGED.
+       2300-EXIT.
+           EXIT.
+
+       2310-READ-INPUT-RECORD.
+           READ PURGE-INPUT-FILE
+               AT END MOVE 'Y' TO WS-INPUT-EOF-SWITCH
+           END-READ.
+       2310-EXIT.
+           EXIT.
+
+       2400-EVALUATE-RECORD.
+           MOVE PURGE-INPUT-RECORD(RET-DATE-OFFSET : 8)
+               TO WS-RECORD-DATE-TEXT
+           MOVE WS-RECORD-DATE-TEXT TO WS-RECORD-DATE-NUM
+           COMPUTE WS-RECORD-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RECORD-DATE-NUM)
+           COMPUTE WS-RECORD-AGE-DAYS =
+               WS-CURRENT-DATE-INTEGER - WS-RECORD-DATE-INTEGER
+           IF WS-RECORD-AGE-DAYS > RET-RETENTION-DAYS
+               MOVE PURGE-INPUT-RECORD TO PURGE-ARCHIVE-RECORD
+               WRITE PURGE-ARCHIVE-RECORD
+               ADD 1 TO WS-RECORDS-PURGED
+           ELSE
+               MOVE PURGE-INPUT-RECORD TO PURGE-OUTPUT-RECORD
+               WRITE PURGE-OUTPUT-RECORD
+               ADD 1 TO WS-RECORDS-KEPT
+           END-IF
+           PERFORM 2310-READ-INPUT-RECORD THRU 2310-EXIT.
+       2400-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE RETENTION-CONTROL-FILE
+           DISPLAY "LogPurge - retention run complete".
+       9000-EXIT.
+           EXIT.
