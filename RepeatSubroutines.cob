@@ -1,22 +1,98 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  InLineVsOutOfLine.
-AUTHOR.  Sean McBride.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NumOfTimes           PIC 9 VALUE 5.
-
-PROCEDURE DIVISION.
-Begin.
-    DISPLAY "Starting to run program"
-    PERFORM 3 TIMES
-       DISPLAY ">>>>This is an in line Perform"
-    END-PERFORM
-    DISPLAY "Finished in line Perform"
-    *> Executing a subroutine a set number of times
-    PERFORM OutOfLineEG NumOfTimes TIMES
-    DISPLAY "Back in Begin. About to Stop".
-    STOP RUN.
-
-OutOfLineEG.
-    DISPLAY ">>>> This is an out of line Perform".
+      ******************************************************************
+      *    PROGRAM-ID: InLineVsOutOfLine
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Contrasts an in-line PERFORM (the loop body
+      *                  is written right in the PERFORM statement)
+      *                  against an out-of-line PERFORM (the loop body
+      *                  is a separate paragraph, PERFORMed a runtime-
+      *                  supplied number of times).  Both loops count
+      *                  their own iterations as they run, and the
+      *                  counts are reconciled against what was asked
+      *                  for before the program ends.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  NumOfTimes is now accepted at runtime
+      *                      instead of hardcoded; both loops count
+      *                      their actual iterations and reconcile
+      *                      that count against what was requested.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    InLineVsOutOfLine.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INLINE-REQUESTED         PIC 9(02) VALUE 3.
+       01  NumOfTimes                  PIC 9(02) VALUE 5.
+
+       01  WS-ACTUAL-COUNTS.
+           05  WS-INLINE-ACTUAL        PIC 9(02) VALUE ZERO.
+           05  WS-OUTOFLINE-ACTUAL     PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RUN-INLINE-EG THRU 2000-EXIT
+           PERFORM 3000-RUN-OUTOFLINE-EG THRU 3000-EXIT
+           PERFORM 9000-RECONCILE THRU 9000-EXIT
+           DISPLAY "Back in Begin. About to Stop"
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "Starting to run program"
+           DISPLAY "How many in-line iterations? " WITH NO ADVANCING
+           ACCEPT WS-INLINE-REQUESTED
+           DISPLAY "How many out-of-line iterations? "
+               WITH NO ADVANCING
+           ACCEPT NumOfTimes.
+       1000-EXIT.
+           EXIT.
+
+       2000-RUN-INLINE-EG.
+           PERFORM WS-INLINE-REQUESTED TIMES
+               DISPLAY ">>>>This is an in line Perform"
+               ADD 1 TO WS-INLINE-ACTUAL
+           END-PERFORM
+           DISPLAY "Finished in line Perform".
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    3000-RUN-OUTOFLINE-EG - executes a subroutine a set       *
+      *    number of times                                           *
+      *-----------------------------------------------------------*
+       3000-RUN-OUTOFLINE-EG.
+           PERFORM 3100-OUTOFLINE-STEP THRU 3100-EXIT
+               NumOfTimes TIMES.
+       3000-EXIT.
+           EXIT.
+
+       3100-OUTOFLINE-STEP.
+           DISPLAY ">>>> This is an out of line Perform"
+           ADD 1 TO WS-OUTOFLINE-ACTUAL.
+       3100-EXIT.
+           EXIT.
+
+       9000-RECONCILE.
+           IF WS-INLINE-ACTUAL = WS-INLINE-REQUESTED
+               DISPLAY "In-line loop reconciled: " WS-INLINE-ACTUAL
+                   " of " WS-INLINE-REQUESTED
+           ELSE
+               DISPLAY "In-line loop MISMATCH: ran " WS-INLINE-ACTUAL
+                   " expected " WS-INLINE-REQUESTED
+           END-IF
+           IF WS-OUTOFLINE-ACTUAL = NumOfTimes
+               DISPLAY "Out-of-line loop reconciled: "
+                   WS-OUTOFLINE-ACTUAL " of " NumOfTimes
+           ELSE
+               DISPLAY "Out-of-line loop MISMATCH: ran "
+                   WS-OUTOFLINE-ACTUAL " expected " NumOfTimes
+           END-IF.
+       9000-EXIT.
+           EXIT.
