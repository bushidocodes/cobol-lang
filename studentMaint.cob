@@ -0,0 +1,265 @@
+      ******************************************************************
+      *    PROGRAM-ID: StudentMaintenance
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Applies add/change/delete transactions against
+      *                  STUDENT-MASTER and writes a before-and-after
+      *                  image of every changed record to an audit
+      *                  trail file.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  CHANGE transactions now apply a corrected
+      *                      date of birth to STUDENT-MASTER - it was
+      *                      read off the transaction but never moved
+      *                      anywhere, so a DOB correction was silently
+      *                      dropped.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    StudentMaintenance.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINTENANCE-TXN-FILE ASSIGN TO "STUMNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "STUAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINTENANCE-TXN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMTRAN.
+
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       COPY SYSCLOCK.
+
+       01  WS-MASTER-STATUS         PIC X(02).
+           88  WS-MASTER-OK         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+
+       01  WS-OPERATOR-ID           PIC X(08).
+
+       01  WS-COUNTERS.
+           05  WS-ADDS-APPLIED      PIC 9(05) VALUE ZERO.
+           05  WS-CHANGES-APPLIED   PIC 9(05) VALUE ZERO.
+           05  WS-DELETES-APPLIED   PIC 9(05) VALUE ZERO.
+           05  WS-TXNS-REJECTED     PIC 9(05) VALUE ZERO.
+
+       01  WS-BEFORE-IMAGE-AREA.
+           05  WS-BI-STUDENT-ID     PIC 9(07).
+           05  WS-BI-SURNAME        PIC X(08).
+           05  WS-BI-INITIALS       PIC XX.
+           05  WS-BI-COURSE-CODE    PIC X(04).
+           05  WS-BI-GENDER         PIC X(01).
+           05  FILLER               PIC X(18) VALUE SPACES.
+
+       01  WS-AFTER-IMAGE-AREA REDEFINES WS-BEFORE-IMAGE-AREA.
+           05  WS-AI-STUDENT-ID     PIC 9(07).
+           05  WS-AI-SURNAME        PIC X(08).
+           05  WS-AI-INITIALS       PIC XX.
+           05  WS-AI-COURSE-CODE    PIC X(04).
+           05  WS-AI-GENDER         PIC X(01).
+           05  FILLER               PIC X(18).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           OPEN INPUT MAINTENANCE-TXN-FILE
+           OPEN I-O   STUDENT-MASTER-FILE
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           DISPLAY "StudentMaintenance - applying transactions"
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MNT-ADD
+                   PERFORM 2200-APPLY-ADD THRU 2200-EXIT
+               WHEN MNT-CHANGE
+                   PERFORM 2300-APPLY-CHANGE THRU 2300-EXIT
+               WHEN MNT-DELETE
+                   PERFORM 2400-APPLY-DELETE THRU 2400-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-TXNS-REJECTED
+                   DISPLAY "Invalid action code for StudentId "
+                       MNT-STUDENT-ID
+           END-EVALUATE
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ MAINTENANCE-TXN-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-APPLY-ADD                                           *
+      *-----------------------------------------------------------*
+       2200-APPLY-ADD.
+           MOVE SPACES TO WS-BEFORE-IMAGE-AREA
+           MOVE MNT-STUDENT-ID     TO STU-ID
+           MOVE MNT-SURNAME        TO STU-SURNAME
+           MOVE MNT-INITIALS       TO STU-INITIALS
+           MOVE MNT-COURSE-CODE    TO STU-COURSE-CODE
+           MOVE MNT-GENDER         TO STU-GENDER
+           MOVE MNT-DOB-YEAR       TO STU-DOB-YEAR
+           MOVE MNT-DOB-MONTH      TO STU-DOB-MONTH
+           MOVE MNT-DOB-DAY        TO STU-DOB-DAY
+           MOVE WS-SYSTEM-YEAR     TO STU-ENTRY-YEAR
+           MOVE WS-SYSTEM-MONTH    TO STU-ENTRY-MONTH
+           MOVE WS-SYSTEM-DAY      TO STU-ENTRY-DAY
+           MOVE SPACES             TO STU-TERM-CODE
+           WRITE STUDENT-MASTER-RECORD
+           IF WS-MASTER-OK
+               ADD 1 TO WS-ADDS-APPLIED
+               MOVE MNT-STUDENT-ID  TO WS-AI-STUDENT-ID
+               MOVE MNT-SURNAME     TO WS-AI-SURNAME
+               MOVE MNT-INITIALS    TO WS-AI-INITIALS
+               MOVE MNT-COURSE-CODE TO WS-AI-COURSE-CODE
+               MOVE MNT-GENDER      TO WS-AI-GENDER
+               PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT
+           ELSE
+               ADD 1 TO WS-TXNS-REJECTED
+               DISPLAY "Add rejected for StudentId " MNT-STUDENT-ID
+                   " status " WS-MASTER-STATUS
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2300-APPLY-CHANGE                                        *
+      *-----------------------------------------------------------*
+       2300-APPLY-CHANGE.
+           MOVE MNT-STUDENT-ID TO STU-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TXNS-REJECTED
+                   DISPLAY "Change rejected - StudentId not on file "
+                       MNT-STUDENT-ID
+               NOT INVALID KEY
+                   MOVE STU-ID       TO WS-BI-STUDENT-ID
+                   MOVE STU-SURNAME  TO WS-BI-SURNAME
+                   MOVE STU-INITIALS TO WS-BI-INITIALS
+                   MOVE STU-COURSE-CODE TO WS-BI-COURSE-CODE
+                   MOVE STU-GENDER   TO WS-BI-GENDER
+                   IF MNT-SURNAME NOT = SPACES
+                       MOVE MNT-SURNAME TO STU-SURNAME
+                   END-IF
+                   IF MNT-INITIALS NOT = SPACES
+                       MOVE MNT-INITIALS TO STU-INITIALS
+                   END-IF
+                   IF MNT-COURSE-CODE NOT = SPACES
+                       MOVE MNT-COURSE-CODE TO STU-COURSE-CODE
+                   END-IF
+                   IF MNT-GENDER NOT = SPACE
+                       MOVE MNT-GENDER TO STU-GENDER
+                   END-IF
+                   IF MNT-DATE-OF-BIRTH NOT = ZEROS
+                       MOVE MNT-DOB-YEAR  TO STU-DOB-YEAR
+                       MOVE MNT-DOB-MONTH TO STU-DOB-MONTH
+                       MOVE MNT-DOB-DAY   TO STU-DOB-DAY
+                   END-IF
+                   REWRITE STUDENT-MASTER-RECORD
+                   ADD 1 TO WS-CHANGES-APPLIED
+                   MOVE STU-ID       TO WS-AI-STUDENT-ID
+                   MOVE STU-SURNAME  TO WS-AI-SURNAME
+                   MOVE STU-INITIALS TO WS-AI-INITIALS
+                   MOVE STU-COURSE-CODE TO WS-AI-COURSE-CODE
+                   MOVE STU-GENDER   TO WS-AI-GENDER
+                   PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2400-APPLY-DELETE                                        *
+      *-----------------------------------------------------------*
+       2400-APPLY-DELETE.
+           MOVE MNT-STUDENT-ID TO STU-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TXNS-REJECTED
+                   DISPLAY "Delete rejected - StudentId not on file "
+                       MNT-STUDENT-ID
+               NOT INVALID KEY
+                   MOVE STU-ID       TO WS-BI-STUDENT-ID
+                   MOVE STU-SURNAME  TO WS-BI-SURNAME
+                   MOVE STU-INITIALS TO WS-BI-INITIALS
+                   MOVE STU-COURSE-CODE TO WS-BI-COURSE-CODE
+                   MOVE STU-GENDER   TO WS-BI-GENDER
+                   DELETE STUDENT-MASTER-FILE
+                   ADD 1 TO WS-DELETES-APPLIED
+                   MOVE SPACES TO WS-AFTER-IMAGE-AREA
+                   PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT
+           END-READ.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2500-WRITE-AUDIT - common before/after audit write       *
+      *-----------------------------------------------------------*
+       2500-WRITE-AUDIT.
+           MOVE WS-SYSTEM-YEAR      TO AUD-YEAR
+           MOVE WS-SYSTEM-MONTH     TO AUD-MONTH
+           MOVE WS-SYSTEM-DAY       TO AUD-DAY
+           MOVE WS-SYSTEM-HOUR      TO AUD-HOUR
+           MOVE WS-SYSTEM-MINUTE    TO AUD-MINUTE
+           MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID
+           MOVE MNT-ACTION-CODE     TO AUD-ACTION-CODE
+           MOVE MNT-STUDENT-ID      TO AUD-STUDENT-ID
+           MOVE WS-BEFORE-IMAGE-AREA TO AUD-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE-AREA  TO AUD-AFTER-IMAGE
+           WRITE AUDIT-TRAIL-RECORD.
+       2500-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE MAINTENANCE-TXN-FILE
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           DISPLAY "Adds applied   : " WS-ADDS-APPLIED
+           DISPLAY "Changes applied: " WS-CHANGES-APPLIED
+           DISPLAY "Deletes applied: " WS-DELETES-APPLIED
+           DISPLAY "Rejected       : " WS-TXNS-REJECTED.
+       9000-EXIT.
+           EXIT.
