@@ -0,0 +1,132 @@
+      ******************************************************************
+      *    PROGRAM-ID: LeaderboardReport
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Sorts the persistent GuessingGame score file
+      *                  by guess count, best round first, and prints
+      *                  the leaderboard.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Sets a non-zero RETURN-CODE when
+      *                      SCOREBRD.DAT cannot be found, so a
+      *                      calling job step can see the failure.
+      *      2026-08-09  DF  Added an explicit OPEN/CLOSE of
+      *                      SCORE-FILE ahead of the SORT ... USING
+      *                      statement - SORT opens the file itself but
+      *                      never drives WS-SCORE-STATUS, so the
+      *                      not-found check above was unreachable.
+      *      2026-08-09  DF  CLOSE was overwriting WS-SCORE-STATUS to
+      *                      "not open" before the not-found test ran,
+      *                      masking the very condition it existed to
+      *                      catch.  The OPEN result is now captured
+      *                      into WS-SCORE-NOTFOUND-SWITCH before the
+      *                      CLOSE, and 9000-TERMINATE tests that.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LeaderboardReport.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "SCOREBRD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SCORSORT.WRK".
+
+           SELECT LEADERBOARD-REPORT-FILE ASSIGN TO "LEADBORD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SCOREREC.
+
+       SD  SORT-WORK-FILE.
+       COPY SCOREREC
+           REPLACING ==SCORE-RECORD== BY ==SORT-RECORD==.
+
+       FD  LEADERBOARD-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LEADERBOARD-REPORT-LINE     PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RANK                     PIC 9(04) VALUE ZERO.
+       01  SORT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+
+       01  WS-SCORE-STATUS             PIC X(02).
+           88  WS-SCORE-NOTFOUND       VALUE "35".
+
+       01  WS-SCORE-NOTFOUND-SWITCH    PIC X(01) VALUE 'N'.
+           88  WS-SCORE-WAS-NOTFOUND   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-INITIALIZE - open the report file and confirm the    *
+      *    score file is there before handing it to the SORT          *
+      *    statement, which opens/closes the file itself and does     *
+      *    not drive WS-SCORE-STATUS on the way in.                   *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT LEADERBOARD-REPORT-FILE
+           OPEN INPUT SCORE-FILE
+           IF WS-SCORE-NOTFOUND
+               MOVE 'Y' TO WS-SCORE-NOTFOUND-SWITCH
+           END-IF
+           CLOSE SCORE-FILE
+           DISPLAY "LeaderboardReport - building leaderboard"
+           SORT SORT-WORK-FILE
+               ASCENDING KEY SCR-GUESS-COUNT OF SORT-RECORD
+               USING SCORE-FILE
+               OUTPUT PROCEDURE IS 3000-PRINT-BOARD THRU 3000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       3000-PRINT-BOARD.
+           PERFORM 3100-RETURN-SCORE THRU 3100-EXIT
+           PERFORM 3200-PRINT-LINE THRU 3200-EXIT
+               UNTIL SORT-EOF-SWITCH = 'Y'.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-SCORE.
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO SORT-EOF-SWITCH
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3200-PRINT-LINE.
+           ADD 1 TO WS-RANK
+           MOVE SPACES TO LEADERBOARD-REPORT-LINE
+           STRING WS-RANK ". " SCR-PLAYER-NAME OF SORT-RECORD
+               " - " SCR-GUESS-COUNT OF SORT-RECORD " guesses"
+               DELIMITED BY SIZE INTO LEADERBOARD-REPORT-LINE
+           WRITE LEADERBOARD-REPORT-LINE
+           PERFORM 3100-RETURN-SCORE THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE LEADERBOARD-REPORT-FILE
+           DISPLAY "LeaderboardReport - complete, ranked "
+               WS-RANK " rounds"
+           IF WS-SCORE-WAS-NOTFOUND
+               DISPLAY "LeaderboardReport - SCORE-FILE not found"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
