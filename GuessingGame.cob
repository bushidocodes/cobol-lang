@@ -1,29 +1,229 @@
-identification division.
-program-id. GuessingGame.
-author.     Sean McBride.
-
-data division.
-working-storage section.
-
-01 actualNumber            pic  9 value  5.
-01 userGuess               pic  9 value  0.
-  88 validGuess            value '1' '2' '3' '4' '5' '6' '7' '8' '9'.
-01 numberOfGuesses         pic 99 value 00.
-
-procedure division.
-
-StartRun.
-  perform GetGuess until userGuess is equal to actualNumber.
-  display "Got it in " numberOfGuesses " guesses".
-  stop run.
-
-GetGuess.
-  move zero to userGuess.
-  perform until validGuess
-    display "Guess a number between 1 and 9"
-    accept userGuess
-    if not validGuess display "This was not a number between 1 and 9"
-  end-perform.
-  add 1 TO numberOfGuesses.
-  if validGuess and userGuess is greater than actualNumber display "Too High!".
-  if validGuess and userGuess is less than actualNumber display "Too Low!".
+      ******************************************************************
+      *    PROGRAM-ID: GuessingGame
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Plays one guessing round per record on the
+      *                  configuration file.  Running more than one
+      *                  round in a single job is tournament mode -
+      *                  each player's round is scored and appended
+      *                  to the leaderboard file for LeaderboardReport
+      *                  to print later.  The guess range and target
+      *                  number are read from the configuration
+      *                  record instead of being hardcoded, and every
+      *                  out-of-range guess is logged for later
+      *                  analysis of how often players mistype.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Configurable range and target number via
+      *                      GAMECFG; persistent leaderboard via
+      *                      SCOREREC; tournament mode (one round per
+      *                      configuration record); invalid-guess
+      *                      logging via GUESSLOG.
+      *      2026-08-09  DF  Out-of-range guesses also land on the
+      *                      shared exception log used across the
+      *                      interactive programs in the suite.
+      *      2026-08-09  DF  Logs operator sign-on to SIGNON.LOG at
+      *                      startup.
+      *      2026-08-09  DF  Moved the shared COPY SIGNONPA to the end
+      *                      of the PROCEDURE DIVISION, consistent
+      *                      with the placement of shared-copybook
+      *                      paragraphs elsewhere in the suite.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GuessingGame.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-CONFIG-FILE ASSIGN TO "GAMECFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCORE-FILE ASSIGN TO "SCOREBRD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVALID-GUESS-FILE ASSIGN TO "GUESSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Shared exception log, common to every interactive program
+      *    in the suite.
+           COPY ERRLGSEL.
+
+           SELECT SIGN-ON-LOG-FILE ASSIGN TO "SIGNON.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-CONFIG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY GAMECFG.
+
+       FD  SCORE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SCOREREC.
+
+       FD  INVALID-GUESS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY GUESSLOG.
+
+       COPY ERRLGFD.
+       COPY ERRREC.
+
+       FD  SIGN-ON-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SIGNON.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+
+       COPY SYSCLOCK.
+
+       01  CURRENT-DATE-WS.
+           02  CURRENT-YEAR            PIC 9(04).
+           02  CURRENT-MONTH           PIC 99.
+           02  CURRENT-DAY             PIC 99.
+
+       01  CURRENT-TIME-WS.
+           02  CURRENT-HOUR            PIC 99.
+           02  CURRENT-MINUTE          PIC 99.
+           02  CURRENT-SECOND          PIC 99.
+           02  CURRENT-HUNDREDTH       PIC 99.
+
+       01  actualNumber                PIC 99 VALUE ZEROS.
+       01  userGuess                   PIC 99 VALUE ZEROS.
+       01  numberOfGuesses             PIC 99 VALUE ZEROS.
+       01  numberOfInvalidGuesses      PIC 99 VALUE ZEROS.
+       01  WS-ROUNDS-PLAYED            PIC 9(04) VALUE ZERO.
+
+       01  WS-GUESS-VALID-SWITCH       PIC X(01).
+           88  WS-GUESS-IS-VALID       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PLAY-ROUND THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           OPEN INPUT GAME-CONFIG-FILE
+           OPEN EXTEND SCORE-FILE
+           OPEN EXTEND INVALID-GUESS-FILE
+           OPEN EXTEND ERROR-LOG-FILE
+           OPEN EXTEND SIGN-ON-LOG-FILE
+           MOVE "GUESSGAM" TO ERR-PROGRAM-ID
+           MOVE "GuessingGame" TO SGN-PROGRAM-ID
+           PERFORM 0100-SIGN-ON THRU 0100-EXIT
+           DISPLAY "GuessingGame - tournament run starting"
+           PERFORM 2100-READ-CONFIG THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PLAY-ROUND.
+           MOVE ZERO TO numberOfGuesses
+           MOVE ZERO TO numberOfInvalidGuesses
+           MOVE ZERO TO actualNumber
+           MOVE GCF-ACTUAL-NUMBER TO actualNumber
+           DISPLAY "Round for " GCF-PLAYER-NAME
+           PERFORM 2200-GET-GUESS THRU 2200-EXIT
+               UNTIL userGuess = actualNumber
+           DISPLAY "Got it in " numberOfGuesses " guesses"
+           PERFORM 2600-WRITE-SCORE THRU 2600-EXIT
+           ADD 1 TO WS-ROUNDS-PLAYED
+           PERFORM 2100-READ-CONFIG THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CONFIG.
+           READ GAME-CONFIG-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-GET-GUESS.
+           MOVE ZERO TO userGuess
+           MOVE 'N' TO WS-GUESS-VALID-SWITCH
+           PERFORM 2300-PROMPT-GUESS THRU 2300-EXIT
+               UNTIL WS-GUESS-IS-VALID
+           ADD 1 TO numberOfGuesses
+           IF userGuess > actualNumber
+               DISPLAY "Too High!"
+           END-IF
+           IF userGuess < actualNumber
+               DISPLAY "Too Low!"
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-PROMPT-GUESS.
+           DISPLAY "Guess a number between " GCF-LOW-RANGE
+               " and " GCF-HIGH-RANGE
+           ACCEPT userGuess
+           IF userGuess >= GCF-LOW-RANGE AND userGuess <= GCF-HIGH-RANGE
+               MOVE 'Y' TO WS-GUESS-VALID-SWITCH
+           ELSE
+               DISPLAY "That was not in range"
+               PERFORM 2400-LOG-INVALID-GUESS THRU 2400-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-LOG-INVALID-GUESS.
+           MOVE GCF-PLAYER-NAME(1:8) TO IGR-SESSION-ID
+           MOVE userGuess TO IGR-BAD-INPUT
+           MOVE CURRENT-YEAR TO IGR-YEAR
+           MOVE CURRENT-MONTH TO IGR-MONTH
+           MOVE CURRENT-DAY TO IGR-DAY
+           ACCEPT CURRENT-TIME-WS FROM TIME
+           MOVE CURRENT-HOUR TO IGR-HOUR
+           MOVE CURRENT-MINUTE TO IGR-MINUTE
+           WRITE INVALID-GUESS-RECORD
+           ADD 1 TO numberOfInvalidGuesses
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           MOVE "RNGE" TO ERR-CODE
+           MOVE "USERGUESS" TO ERR-FIELD-NAME
+           MOVE userGuess TO ERR-INPUT-DATA
+           MOVE "Guess was outside the configured range"
+               TO ERR-MESSAGE-TEXT
+           PERFORM 9700-LOG-ERROR THRU 9700-EXIT.
+       2400-EXIT.
+           EXIT.
+
+       2600-WRITE-SCORE.
+           ACCEPT CURRENT-TIME-WS FROM TIME
+           MOVE GCF-PLAYER-NAME TO SCR-PLAYER-NAME
+           MOVE numberOfGuesses TO SCR-GUESS-COUNT
+           MOVE numberOfInvalidGuesses TO SCR-INVALID-COUNT
+           MOVE CURRENT-YEAR TO SCR-YEAR
+           MOVE CURRENT-MONTH TO SCR-MONTH
+           MOVE CURRENT-DAY TO SCR-DAY
+           MOVE CURRENT-HOUR TO SCR-HOUR
+           MOVE CURRENT-MINUTE TO SCR-MINUTE
+           WRITE SCORE-RECORD.
+       2600-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE GAME-CONFIG-FILE
+           CLOSE SCORE-FILE
+           CLOSE INVALID-GUESS-FILE
+           CLOSE ERROR-LOG-FILE
+           CLOSE SIGN-ON-LOG-FILE
+           DISPLAY "GuessingGame - rounds played: " WS-ROUNDS-PLAYED.
+       9000-EXIT.
+           EXIT.
+
+       COPY ERRLOGPA.
+       COPY SIGNONPA.
