@@ -0,0 +1,97 @@
+      ******************************************************************
+      *    PROGRAM-ID: SuiteMenu
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Menu-driven front end for the batch suite.
+      *                  Each program in the suite still runs as its
+      *                  own job with its own STOP RUN, the same way
+      *                  it would from a shell script or a JCL
+      *                  procedure, so the menu hands each selection
+      *                  off to the operating system with CALL
+      *                  "SYSTEM" rather than a COBOL-to-COBOL CALL.
+      *                  Assumes each program has been compiled to an
+      *                  executable of the same name as its source
+      *                  member (e.g. cobc -x studentRoster.cob
+      *                  produces "studentRoster", not "StudentRoster").
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Corrected the CALL "SYSTEM" targets to
+      *                      the actual source-file-derived executable
+      *                      names - several had drifted to the
+      *                      PROGRAM-ID's PascalCase instead.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SuiteMenu.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SELECTION                PIC 99 VALUE ZERO.
+       01  WS-COMMAND                  PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-READ-SELECTION THRU 1000-EXIT
+           PERFORM 2000-PROCESS-SELECTION THRU 2000-EXIT
+               UNTIL WS-SELECTION = ZERO
+           DISPLAY "SuiteMenu - exiting"
+           STOP RUN.
+
+       1000-READ-SELECTION.
+           DISPLAY "  ============================================="
+           DISPLAY "   Front Store Batch Suite"
+           DISPLAY "  ============================================="
+           DISPLAY "   1. Startup banner        (Hello)"
+           DISPLAY "   2. Student intake load   (AcceptAndDisplay)"
+           DISPLAY "   3. Course table load     (CourseLoad)"
+           DISPLAY "   4. Student roster report (StudentRoster)"
+           DISPLAY "   5. Student maintenance   (StudentMaintenance)"
+           DISPLAY "   6. Student age report    (StudentAgeReport)"
+           DISPLAY "   7. Age rule load         (AgeRuleLoad)"
+           DISPLAY "   8. Age check (single)    (CanBuyBooze)"
+           DISPLAY "   9. Age check (batch)     (CanBuyBooze Improved)"
+           DISPLAY "  10. Guessing game         (GuessingGame)"
+           DISPLAY "  11. Leaderboard report    (LeaderboardReport)"
+           DISPLAY "  12. Subroutine demo       (OpenSubroutines)"
+           DISPLAY "  13. Loop count demo       (InLineVsOutOfLine)"
+           DISPLAY "  14. Multiply two numbers  (MultipleTwoNumbers)"
+           DISPLAY "   0. Exit"
+           DISPLAY "  Enter selection: " WITH NO ADVANCING
+           ACCEPT WS-SELECTION.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-SELECTION.
+           EVALUATE WS-SELECTION
+               WHEN 1  MOVE "./FreeCobol" TO WS-COMMAND
+               WHEN 2  MOVE "./studentRecord" TO WS-COMMAND
+               WHEN 3  MOVE "./courseLoad" TO WS-COMMAND
+               WHEN 4  MOVE "./studentRoster" TO WS-COMMAND
+               WHEN 5  MOVE "./studentMaint" TO WS-COMMAND
+               WHEN 6  MOVE "./studentAge" TO WS-COMMAND
+               WHEN 7  MOVE "./ageRuleLoad" TO WS-COMMAND
+               WHEN 8  MOVE "./canBuyBooze" TO WS-COMMAND
+               WHEN 9  MOVE "./canBuyBoozeImproved" TO WS-COMMAND
+               WHEN 10 MOVE "./GuessingGame" TO WS-COMMAND
+               WHEN 11 MOVE "./leaderboardReport" TO WS-COMMAND
+               WHEN 12 MOVE "./OpenSubroutines" TO WS-COMMAND
+               WHEN 13 MOVE "./RepeatSubroutines" TO WS-COMMAND
+               WHEN 14 MOVE "./multiply" TO WS-COMMAND
+               WHEN OTHER
+                   DISPLAY "Not a valid selection"
+                   MOVE SPACES TO WS-COMMAND
+           END-EVALUATE
+           IF WS-COMMAND NOT = SPACES
+               CALL "SYSTEM" USING WS-COMMAND
+           END-IF
+           IF WS-SELECTION NOT = ZERO
+               PERFORM 1000-READ-SELECTION THRU 1000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
