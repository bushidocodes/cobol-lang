@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    STEPCTL
+      *    PURPOSE:     One record per job step, telling the
+      *                 OpenSubroutines main chain whether that step
+      *                 is scheduled to run this time and in what
+      *                 order the file presents the steps.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  STEP-CONTROL-RECORD.
+           05  STC-STEP-NAME           PIC X(12).
+           05  STC-RUN-INDICATOR       PIC X(01).
+               88  STC-RUN-THIS-STEP   VALUE 'Y'.
