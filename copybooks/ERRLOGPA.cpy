@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:    ERRLOGPA
+      *    PURPOSE:     Common error-logging paragraph.  Calling program
+      *                 must COPY ERRREC in WORKING-STORAGE, COPY the
+      *                 matching SELECT into FILE-CONTROL under the
+      *                 name ERROR-LOG-FILE, COPY SYSCLOCK, move a
+      *                 program id into ERR-PROGRAM-ID once at start of
+      *                 run, and set ERR-CODE / ERR-FIELD-NAME /
+      *                 ERR-INPUT-DATA / ERR-MESSAGE-TEXT before doing
+      *                 PERFORM 9700-LOG-ERROR THRU 9700-EXIT.
+      *                 The ERROR-LOG-FILE must already be OPEN EXTEND.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       9700-LOG-ERROR.
+           MOVE WS-SYSTEM-YEAR         TO ERR-YEAR
+           MOVE WS-SYSTEM-MONTH        TO ERR-MONTH
+           MOVE WS-SYSTEM-DAY          TO ERR-DAY
+           MOVE WS-SYSTEM-HOUR         TO ERR-HOUR
+           MOVE WS-SYSTEM-MINUTE       TO ERR-MINUTE
+           WRITE ERROR-LOG-RECORD.
+       9700-EXIT.
+           EXIT.
