@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK:    AGERULE
+      *    PURPOSE:     Age-threshold reference record, keyed on
+      *                 product type, so a change in state law does
+      *                 not require a recompile of CanBuyBooze.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  AGE-RULE-RECORD.
+           05  AGR-PRODUCT-TYPE        PIC X(04).
+           05  AGR-REQUIRED-AGE        PIC 9(03).
