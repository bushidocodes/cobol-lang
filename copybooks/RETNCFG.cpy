@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    RETNCFG
+      *    PURPOSE:     One retention rule per log/history file that
+      *                 LogPurge is asked to age off.  RET-DATE-OFFSET
+      *                 is the 1-based column where an 8-digit
+      *                 YYYYMMDD date starts in that file's record,
+      *                 so one generic purge job can serve every flat
+      *                 log file in the suite without knowing its
+      *                 record layout.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  RETENTION-CONTROL-RECORD.
+           05  RET-FILE-NAME           PIC X(12).
+           05  RET-DATE-OFFSET         PIC 9(03).
+           05  RET-RETENTION-DAYS      PIC 9(05).
