@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:    STUMTRAN
+      *    PURPOSE:     Maintenance transaction (add / change / delete)
+      *                 applied against STUDENT-MASTER.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  MAINTENANCE-TRANSACTION.
+           05  MNT-ACTION-CODE         PIC X(01).
+               88  MNT-ADD             VALUE 'A'.
+               88  MNT-CHANGE          VALUE 'C'.
+               88  MNT-DELETE          VALUE 'D'.
+               88  MNT-ACTION-VALID    VALUE 'A' 'C' 'D'.
+           05  MNT-STUDENT-ID          PIC 9(07).
+           05  MNT-NAME.
+               10  MNT-SURNAME         PIC X(08).
+               10  MNT-INITIALS        PIC XX.
+           05  MNT-COURSE-CODE         PIC X(04).
+           05  MNT-GENDER              PIC X(01).
+           05  MNT-DATE-OF-BIRTH.
+               10  MNT-DOB-YEAR        PIC 9(04).
+               10  MNT-DOB-MONTH       PIC 9(02).
+               10  MNT-DOB-DAY         PIC 9(02).
