@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK:    MULTXN
+      *    PURPOSE:     One multiplication transaction - a pair of
+      *                 factors for MultipleTwoNumbers to run in
+      *                 batch instead of prompting the operator.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  MULTIPLY-TRANSACTION.
+           05  TXN-NUM1                PIC 9(02) COMP.
+           05  TXN-NUM2                PIC 9(02) COMP.
