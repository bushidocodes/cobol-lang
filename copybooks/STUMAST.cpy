@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    COPYBOOK:    STUMAST
+      *    PURPOSE:     STUDENT-MASTER record layout.  Keyed on
+      *                 STU-ID.  Shared by the intake loader, the
+      *                 maintenance, report, reconciliation, purge and
+      *                 extract programs so every program that reads
+      *                 or writes the master file agrees on its shape.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Added STU-DATE-OF-BIRTH and STU-TERM-CODE.
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  STU-ID                  PIC 9(07).
+           05  STU-NAME.
+               10  STU-SURNAME         PIC X(08).
+               10  STU-INITIALS        PIC XX.
+           05  STU-COURSE-CODE         PIC X(04).
+           05  STU-GENDER              PIC X(01).
+               88  STU-GENDER-VALID    VALUE 'M' 'F'.
+           05  STU-DATE-OF-BIRTH.
+               10  STU-DOB-YEAR        PIC 9(04).
+               10  STU-DOB-MONTH       PIC 9(02).
+               10  STU-DOB-DAY         PIC 9(02).
+           05  STU-ENTRY-DATE.
+               10  STU-ENTRY-YEAR      PIC 9(04).
+               10  STU-ENTRY-MONTH     PIC 9(02).
+               10  STU-ENTRY-DAY       PIC 9(02).
+           05  STU-TERM-CODE           PIC X(06).
+           05  FILLER                  PIC X(10).
