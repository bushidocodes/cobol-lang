@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:    TXNLOG
+      *    PURPOSE:     Student intake transaction log record - one
+      *                 per enrollment transaction accepted, so there
+      *                 is a real audit trail of when each student was
+      *                 entered and which academic term it landed in.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  STUDENT-TXN-LOG-RECORD.
+           05  TXN-STUDENT-ID          PIC 9(07).
+           05  TXN-DATE.
+               10  TXN-YEAR            PIC 9(04).
+               10  TXN-MONTH           PIC 9(02).
+               10  TXN-DAY             PIC 9(02).
+           05  TXN-TIME.
+               10  TXN-HOUR            PIC 9(02).
+               10  TXN-MINUTE          PIC 9(02).
+           05  TXN-YEAR-DAY            PIC 9(03).
+           05  TXN-TERM-CODE           PIC X(06).
