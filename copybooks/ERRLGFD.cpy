@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    COPYBOOK:    ERRLGFD
+      *    PURPOSE:     FD for the common error log file.  Follow with
+      *                 COPY ERRREC to supply the record layout.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
