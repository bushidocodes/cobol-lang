@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:    REGFEED
+      *    PURPOSE:     Fixed-width extract layout handed to the
+      *                 external registrar / enrollment system.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  REGISTRAR-FEED-RECORD.
+           05  REG-STUDENT-ID          PIC 9(07).
+           05  REG-SURNAME             PIC X(08).
+           05  REG-INITIALS            PIC X(02).
+           05  REG-COURSE-CODE         PIC X(04).
