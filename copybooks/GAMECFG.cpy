@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    GAMECFG
+      *    PURPOSE:     GuessingGame round configuration.  One record
+      *                 per round; a tournament run is simply a
+      *                 configuration file with more than one record
+      *                 in it, one round per player.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  GAME-CONFIG-RECORD.
+           05  GCF-PLAYER-NAME         PIC X(15).
+           05  GCF-LOW-RANGE           PIC 9(02).
+           05  GCF-HIGH-RANGE          PIC 9(02).
+           05  GCF-ACTUAL-NUMBER       PIC 9(02).
