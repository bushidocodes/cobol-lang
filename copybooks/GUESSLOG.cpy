@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK:    GUESSLOG
+      *    PURPOSE:     Invalid-guess event record - one per rejected
+      *                 GetGuess attempt, so we can measure how often
+      *                 players mistype and whether the prompt wording
+      *                 needs to change.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  INVALID-GUESS-RECORD.
+           05  IGR-SESSION-ID          PIC X(08).
+           05  IGR-BAD-INPUT           PIC X(04).
+           05  IGR-DATE.
+               10  IGR-YEAR            PIC 9(04).
+               10  IGR-MONTH           PIC 9(02).
+               10  IGR-DAY             PIC 9(02).
+           05  IGR-TIME.
+               10  IGR-HOUR            PIC 9(02).
+               10  IGR-MINUTE          PIC 9(02).
