@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK:    PERFLOG
+      *    PURPOSE:     Step-level timing record - start/stop clock
+      *                 time and elapsed seconds for each step of the
+      *                 OpenSubroutines main chain.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  PERFORMANCE-LOG-RECORD.
+           05  PLG-STEP-NAME           PIC X(12).
+           05  PLG-START-TIME.
+               10  PLG-START-HH        PIC 9(02).
+               10  PLG-START-MM        PIC 9(02).
+               10  PLG-START-SS        PIC 9(02).
+           05  PLG-END-TIME.
+               10  PLG-END-HH          PIC 9(02).
+               10  PLG-END-MM          PIC 9(02).
+               10  PLG-END-SS          PIC 9(02).
+           05  PLG-ELAPSED-SECONDS     PIC S9(05).
