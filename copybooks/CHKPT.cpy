@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    CHKPT
+      *    PURPOSE:     Checkpoint record for the student batch load so
+      *                 a restart can skip already-committed records.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-STUDENT-ID    PIC 9(07).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(07).
+           05  CKPT-DATE.
+               10  CKPT-YEAR           PIC 9(04).
+               10  CKPT-MONTH          PIC 9(02).
+               10  CKPT-DAY            PIC 9(02).
