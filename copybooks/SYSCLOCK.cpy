@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:    SYSCLOCK
+      *    PURPOSE:     Common layout for the system date and time of
+      *                 day, used by every program that stamps a log,
+      *                 audit, or report line with when it ran.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  WS-SYSTEM-DATE.
+           05  WS-SYSTEM-YEAR          PIC 9(04).
+           05  WS-SYSTEM-MONTH         PIC 9(02).
+           05  WS-SYSTEM-DAY           PIC 9(02).
+
+       01  WS-SYSTEM-TIME.
+           05  WS-SYSTEM-HOUR          PIC 9(02).
+           05  WS-SYSTEM-MINUTE        PIC 9(02).
+           05  WS-SYSTEM-SECOND        PIC 9(02).
+           05  WS-SYSTEM-HUNDREDTH     PIC 9(02).
