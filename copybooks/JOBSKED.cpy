@@ -0,0 +1,12 @@
+*> ****************************************************************
+*>    COPYBOOK:    JOBSKED
+*>    PURPOSE:     One line of the batch suite's job schedule,
+*>                 printed by the startup banner program so an
+*>                 operator can see what is due to run today.
+*>    WRITTEN BY:  D. Falk
+*>    DATE WRITTEN: 2026-08-09
+*> ****************************************************************
+01  JOB-SCHEDULE-RECORD.
+    05  JSK-SEQUENCE            pic 9(02).
+    05  JSK-JOB-NAME            pic x(20).
+    05  JSK-SCHEDULED-TIME      pic 9(04).
