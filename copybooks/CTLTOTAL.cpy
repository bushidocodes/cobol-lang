@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:    CTLTOTAL
+      *    PURPOSE:     End-of-run control totals for the student
+      *                 intake load, written once per run so a
+      *                 separate reconciliation job can balance what
+      *                 the load thought it wrote against what is
+      *                 actually sitting on STUDENT-MASTER.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-PROGRAM-ID          PIC X(08).
+           05  CTL-RUN-DATE.
+               10  CTL-RUN-YEAR        PIC 9(04).
+               10  CTL-RUN-MONTH       PIC 9(02).
+               10  CTL-RUN-DAY         PIC 9(02).
+           05  CTL-RECORDS-READ        PIC 9(07).
+           05  CTL-RECORDS-LOADED      PIC 9(07).
+           05  CTL-RECORDS-REJECTED    PIC 9(07).
+           05  CTL-RECORDS-SKIPPED     PIC 9(07).
