@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPYBOOK:    AGELOG
+      *    PURPOSE:     Daily age-verification / compliance log record.
+      *                 One record per age check performed by
+      *                 CanBuyBooze / CanBuyBoozeImproved, whatever the
+      *                 outcome, so the store can produce a full record
+      *                 of how any given sale was cleared.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  AGE-VERIFY-LOG-RECORD.
+           05  AVL-DATE.
+               10  AVL-YEAR            PIC 9(04).
+               10  AVL-MONTH           PIC 9(02).
+               10  AVL-DAY             PIC 9(02).
+           05  AVL-TIME.
+               10  AVL-HOUR            PIC 9(02).
+               10  AVL-MINUTE          PIC 9(02).
+           05  AVL-CUSTOMER-AGE        PIC 9(03).
+           05  AVL-PRODUCT-TYPE        PIC X(04).
+           05  AVL-CONDITION           PIC X(08).
+           05  AVL-DECISION            PIC X(01).
+               88  AVL-ALLOWED         VALUE 'A'.
+               88  AVL-REFUSED         VALUE 'R'.
+           05  AVL-REFUSAL-REASON      PIC X(10).
+           05  AVL-OVERRIDE-CODE       PIC X(01).
+           05  AVL-SUPERVISOR-ID       PIC X(08).
