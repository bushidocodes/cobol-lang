@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK:    AUDITREC
+      *    PURPOSE:     Before/after image audit trail record, written
+      *                 by the student maintenance program for every
+      *                 add / change / delete applied to STUDENT-MASTER.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-DATE.
+               10  AUD-YEAR            PIC 9(04).
+               10  AUD-MONTH           PIC 9(02).
+               10  AUD-DAY             PIC 9(02).
+           05  AUD-TIME.
+               10  AUD-HOUR            PIC 9(02).
+               10  AUD-MINUTE          PIC 9(02).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-ACTION-CODE         PIC X(01).
+           05  AUD-STUDENT-ID          PIC 9(07).
+           05  AUD-BEFORE-IMAGE        PIC X(40).
+           05  AUD-AFTER-IMAGE         PIC X(40).
