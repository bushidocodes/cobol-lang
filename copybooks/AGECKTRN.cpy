@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK:    AGECKTRN
+      *    PURPOSE:     Age-verification transaction, one per customer
+      *                 checked at the register.  Age may arrive as a
+      *                 manually keyed value or as a date of birth read
+      *                 off a scanned ID; AVC-INPUT-METHOD tells the
+      *                 program which field to trust.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  AGE-CHECK-TRANSACTION.
+           05  AVC-INPUT-METHOD        PIC X(01).
+               88  AVC-MANUAL-ENTRY    VALUE 'M'.
+               88  AVC-SCANNED-ID      VALUE 'S'.
+           05  AVC-PRODUCT-TYPE        PIC X(04).
+           05  AVC-CUSTOMER-AGE        PIC 9(03).
+           05  AVC-DATE-OF-BIRTH.
+               10  AVC-DOB-YEAR        PIC 9(04).
+               10  AVC-DOB-MONTH       PIC 9(02).
+               10  AVC-DOB-DAY         PIC 9(02).
+           05  AVC-ID-SCAN-STATUS      PIC X(01).
+               88  AVC-ID-VALID        VALUE 'V'.
+               88  AVC-ID-EXPIRED      VALUE 'E'.
+           05  AVC-OVERRIDE-REQUEST    PIC X(01).
+               88  AVC-OVERRIDE-ASKED  VALUE 'Y'.
+           05  AVC-SUPERVISOR-ID       PIC X(08).
