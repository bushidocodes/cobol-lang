@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:    SCOREREC
+      *    PURPOSE:     GuessingGame score-file record, one per
+      *                 finished game, used to build the leaderboard.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  SCORE-RECORD.
+           05  SCR-PLAYER-NAME         PIC X(15).
+           05  SCR-GUESS-COUNT         PIC 9(04).
+           05  SCR-INVALID-COUNT       PIC 9(04).
+           05  SCR-DATE.
+               10  SCR-YEAR            PIC 9(04).
+               10  SCR-MONTH           PIC 9(02).
+               10  SCR-DAY             PIC 9(02).
+           05  SCR-TIME.
+               10  SCR-HOUR            PIC 9(02).
+               10  SCR-MINUTE          PIC 9(02).
