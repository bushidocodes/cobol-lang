@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK:    STUENRT
+      *    PURPOSE:     Fixed-width enrollment transaction, one per
+      *                 incoming student.  Positional layout follows
+      *                 the original SSSSSSSNNNNNNNNIICCCCG template
+      *                 with the date of birth appended.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  ENROLLMENT-TRANSACTION.
+           05  ENR-STUDENT-ID          PIC 9(07).
+           05  ENR-NAME.
+               10  ENR-SURNAME         PIC X(08).
+               10  ENR-INITIALS        PIC XX.
+           05  ENR-COURSE-CODE         PIC X(04).
+           05  ENR-GENDER              PIC X(01).
+               88  ENR-GENDER-VALID    VALUE 'M' 'F'.
+           05  ENR-DATE-OF-BIRTH.
+               10  ENR-DOB-YEAR        PIC 9(04).
+               10  ENR-DOB-MONTH       PIC 9(02).
+               10  ENR-DOB-DAY         PIC 9(02).
