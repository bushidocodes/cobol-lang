@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:    SIGNON
+      *    PURPOSE:     Operator sign-on log record, written by every
+      *                 program at startup so there is a record of who
+      *                 ran which job when.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  SIGNON-LOG-RECORD.
+           05  SGN-PROGRAM-ID          PIC X(12).
+           05  SGN-OPERATOR-ID         PIC X(08).
+           05  SGN-DATE.
+               10  SGN-YEAR            PIC 9(04).
+               10  SGN-MONTH           PIC 9(02).
+               10  SGN-DAY             PIC 9(02).
+           05  SGN-TIME.
+               10  SGN-HOUR            PIC 9(02).
+               10  SGN-MINUTE          PIC 9(02).
