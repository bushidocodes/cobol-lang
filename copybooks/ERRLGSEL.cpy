@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK:    ERRLGSEL
+      *    PURPOSE:     FILE-CONTROL entry for the common error log,
+      *                 shared by every program that COPYs ERRREC and
+      *                 ERRLOGPA.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
