@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    COURSEM
+      *    PURPOSE:     COURSE-MASTER record layout.  Keyed on
+      *                 CRS-CODE.  Reference file used to validate
+      *                 that a CourseCode entered on intake is a real,
+      *                 currently-offered course.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  COURSE-MASTER-RECORD.
+           05  CRS-CODE                PIC X(04).
+           05  CRS-TITLE               PIC X(20).
+           05  FILLER                  PIC X(06).
