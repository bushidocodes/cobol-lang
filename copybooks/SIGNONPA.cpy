@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:    SIGNONPA
+      *    PURPOSE:     Common operator sign-on paragraph.  Calling
+      *                 program must COPY SIGNON and SYSCLOCK in
+      *                 WORKING-STORAGE, declare a SIGN-ON-LOG-FILE
+      *                 (LINE SEQUENTIAL, assigned to "SIGNON.LOG")
+      *                 already OPEN EXTEND, move its own program id
+      *                 into SGN-PROGRAM-ID, then
+      *                 PERFORM 0100-SIGN-ON THRU 0100-EXIT.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       0100-SIGN-ON.
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT SGN-OPERATOR-ID
+           MOVE WS-SYSTEM-YEAR          TO SGN-YEAR
+           MOVE WS-SYSTEM-MONTH         TO SGN-MONTH
+           MOVE WS-SYSTEM-DAY           TO SGN-DAY
+           MOVE WS-SYSTEM-HOUR          TO SGN-HOUR
+           MOVE WS-SYSTEM-MINUTE        TO SGN-MINUTE
+           WRITE SIGNON-LOG-RECORD.
+       0100-EXIT.
+           EXIT.
