@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:    ERRREC
+      *    PURPOSE:     Common exception / invalid-input log record,
+      *                 shared by every interactive program in the
+      *                 suite (AcceptAndDisplay, CanBuyBooze,
+      *                 GuessingGame, ...) so bad input always lands
+      *                 in one consistently-shaped log instead of
+      *                 scrolling past on the terminal.
+      *    WRITTEN BY:  D. Falk
+      *    DATE WRITTEN: 2026-08-09
+      ******************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ERR-PROGRAM-ID          PIC X(08).
+           05  ERR-DATE.
+               10  ERR-YEAR            PIC 9(04).
+               10  ERR-MONTH           PIC 9(02).
+               10  ERR-DAY             PIC 9(02).
+           05  ERR-TIME.
+               10  ERR-HOUR            PIC 9(02).
+               10  ERR-MINUTE          PIC 9(02).
+           05  ERR-CODE                PIC X(04).
+           05  ERR-FIELD-NAME          PIC X(15).
+           05  ERR-INPUT-DATA          PIC X(30).
+           05  ERR-MESSAGE-TEXT        PIC X(40).
