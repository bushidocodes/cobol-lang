@@ -0,0 +1,95 @@
+      ******************************************************************
+      *    PROGRAM-ID: RegistrarFeed
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Extract job that reads STUDENT-MASTER and
+      *                  writes a fixed-width feed file in the layout
+      *                  the external registrar/enrollment system
+      *                  expects, giving the student suite an
+      *                  integration point beyond console DISPLAY.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RegistrarFeed.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REGISTRAR-FEED-FILE ASSIGN TO "REGFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       FD  REGISTRAR-FEED-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY REGFEED.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+               88  WS-MASTER-END-OF-FILE VALUE 'Y'.
+
+       01  WS-FEED-STATISTICS.
+           05  WS-RECORDS-EXTRACTED    PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EXTRACT-STUDENT THRU 2000-EXIT
+               UNTIL WS-MASTER-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUDENT-MASTER-FILE
+           OPEN OUTPUT REGISTRAR-FEED-FILE
+           DISPLAY "RegistrarFeed - extracting STUDENT-MASTER"
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-EXTRACT-STUDENT.
+           MOVE STU-ID TO REG-STUDENT-ID
+           MOVE STU-SURNAME TO REG-SURNAME
+           MOVE STU-INITIALS TO REG-INITIALS
+           MOVE STU-COURSE-CODE TO REG-COURSE-CODE
+           WRITE REGISTRAR-FEED-RECORD
+           ADD 1 TO WS-RECORDS-EXTRACTED
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MASTER.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE REGISTRAR-FEED-FILE
+           DISPLAY "RegistrarFeed - records extracted: "
+               WS-RECORDS-EXTRACTED.
+       9000-EXIT.
+           EXIT.
