@@ -0,0 +1,127 @@
+      ******************************************************************
+      *    PROGRAM-ID: StudentAgeReport
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Reads STUDENT-MASTER and buckets each student
+      *                  into an age band (under 18, 18-24, 25+) based
+      *                  on DateOfBirth versus the current system date,
+      *                  then prints a breakdown of the counts.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Sets a non-zero RETURN-CODE when
+      *                      STUDENT-MASTER cannot be found, so a
+      *                      calling job step can see the failure.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    StudentAgeReport.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02).
+           88  WS-MASTER-NOTFOUND   VALUE "35".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+
+       01  CURRENT-DATE-WS.
+           02  CURRENT-YEAR         PIC 9(4).
+           02  CURRENT-MONTH        PIC 99.
+           02  CURRENT-DAY          PIC 99.
+
+       01  WS-STUDENT-AGE           PIC 9(03).
+
+       01  WS-AGE-BAND-COUNTS.
+           05  WS-UNDER-18-COUNT    PIC 9(07) VALUE ZERO.
+           05  WS-18-TO-24-COUNT    PIC 9(07) VALUE ZERO.
+           05  WS-25-PLUS-COUNT     PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-COUNT       PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BUCKET-STUDENT THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+           OPEN INPUT STUDENT-MASTER-FILE
+           DISPLAY "StudentAgeReport - building age-band breakdown"
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-BUCKET-STUDENT.
+           PERFORM 2200-CALCULATE-AGE THRU 2200-EXIT
+           ADD 1 TO WS-TOTAL-COUNT
+           EVALUATE TRUE
+               WHEN WS-STUDENT-AGE < 18
+                   ADD 1 TO WS-UNDER-18-COUNT
+               WHEN WS-STUDENT-AGE < 25
+                   ADD 1 TO WS-18-TO-24-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-25-PLUS-COUNT
+           END-EVALUATE
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MASTER.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-CALCULATE-AGE - whole years as of the system date   *
+      *-----------------------------------------------------------*
+       2200-CALCULATE-AGE.
+           COMPUTE WS-STUDENT-AGE = CURRENT-YEAR - STU-DOB-YEAR
+           IF CURRENT-MONTH < STU-DOB-MONTH
+               SUBTRACT 1 FROM WS-STUDENT-AGE
+           ELSE
+               IF CURRENT-MONTH = STU-DOB-MONTH
+                       AND CURRENT-DAY < STU-DOB-DAY
+                   SUBTRACT 1 FROM WS-STUDENT-AGE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       9000-PRINT-SUMMARY.
+           CLOSE STUDENT-MASTER-FILE
+           DISPLAY "===== Student Age-Band Breakdown ====="
+           DISPLAY "Under 18 : " WS-UNDER-18-COUNT
+           DISPLAY "18 to 24 : " WS-18-TO-24-COUNT
+           DISPLAY "25 & over: " WS-25-PLUS-COUNT
+           DISPLAY "Total    : " WS-TOTAL-COUNT
+           IF WS-MASTER-NOTFOUND
+               DISPLAY "StudentAgeReport - STUDENT-MASTER not found"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
