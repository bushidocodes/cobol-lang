@@ -0,0 +1,97 @@
+      ******************************************************************
+      *    PROGRAM-ID: AgeRuleLoad
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Builds/refreshes the AGE-RULE reference file
+      *                  from a sequential extract, keyed by product
+      *                  type, so age thresholds can be maintained
+      *                  without recompiling CanBuyBooze whenever a
+      *                  law changes.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AgeRuleLoad.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-RULE-EXTRACT-FILE ASSIGN TO "AGERULES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGE-RULE-FILE ASSIGN TO "AGERULE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGR-PRODUCT-TYPE OF AGE-RULE-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-RULE-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGERULE
+           REPLACING ==AGE-RULE-RECORD== BY ==AGE-RULE-EXTRACT-RECORD==.
+
+       FD  AGE-RULE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGERULE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC X(02).
+           88  WS-STATUS-OK         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+
+       01  WS-RULES-LOADED          PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-RULE THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AGE-RULE-EXTRACT-FILE
+           OPEN OUTPUT AGE-RULE-FILE
+           DISPLAY "AgeRuleLoad - refreshing AGE-RULE reference file"
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-RULE.
+           MOVE AGR-PRODUCT-TYPE OF AGE-RULE-EXTRACT-RECORD
+               TO AGR-PRODUCT-TYPE OF AGE-RULE-RECORD
+           MOVE AGR-REQUIRED-AGE OF AGE-RULE-EXTRACT-RECORD
+               TO AGR-REQUIRED-AGE OF AGE-RULE-RECORD
+           WRITE AGE-RULE-RECORD
+           IF WS-STATUS-OK
+               ADD 1 TO WS-RULES-LOADED
+           END-IF
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+           READ AGE-RULE-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE AGE-RULE-EXTRACT-FILE
+           CLOSE AGE-RULE-FILE
+           DISPLAY "Age rules loaded: " WS-RULES-LOADED.
+       9000-EXIT.
+           EXIT.
