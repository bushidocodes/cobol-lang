@@ -1,35 +1,193 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  OpenSubroutines.
-AUTHOR.  Sean McBride.
-
-PROCEDURE DIVISION.
-*> Open Subroutines are really just syntactic sugar around labeled GOTOs
-*> That means that the subroutines are all within the same scope
-*> and the thread of execution ignores the label and just runs from top
-*> to bottom. We can get around this by putting a pseudo Main type function
-*> at the top of the procedure division and putting a STOP RUN at the end
-*> of the Main subroutine.
-*> There are no parameters. Subroutines mutate centralized shared state
-Main.
-    DISPLAY "In TopLevel. Starting to run program"
-    PERFORM DoFirstThing
-    DISPLAY "Back in TopLevel.".
-    *> If we don't STOP RUN here, we fall back through the other function
-    *> blocks
-    STOP RUN.
-
-
-DoSecondThing.
-    DISPLAY ">>>>>>>> Now in DoSecondThing."
-    PERFORM DoThirdThing.
-    DISPLAY ">>>>>>>> Back in DoSecondThing.".
-
-
-DoFirstThing.
-    DISPLAY ">>>> Now in DoFirstThing"
-    PERFORM DoSecondThing
-    DISPLAY ">>>> Back in DoFirstThing".
-
-
-DoThirdThing.
-    DISPLAY ">>>>>>>>>>>> Now in DoThirdThing".
\ No newline at end of file
+      ******************************************************************
+      *    PROGRAM-ID: OpenSubroutines
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Open subroutines are really just syntactic
+      *                  sugar around labelled GO TOs - all of the
+      *                  paragraphs share one scope and execution
+      *                  falls straight through a paragraph unless it
+      *                  is PERFORMed and returns.  This program turns
+      *                  that fall-through chain into a proper job
+      *                  step chain: which steps run, and in what
+      *                  order, is read from a step-control table
+      *                  instead of being wired into nested PERFORMs,
+      *                  each step's RETURN-CODE is checked before the
+      *                  next one is allowed to run, and each step's
+      *                  elapsed time is logged.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Step chain driven from STEP-CONTROL-FILE;
+      *                      RETURN-CODE checked after every step and
+      *                      the chain stops on the first failure;
+      *                      per-step start/end time logged to
+      *                      PERFORMANCE-LOG-FILE.
+      *      2026-08-09  DF  Logs operator sign-on to SIGNON.LOG at
+      *                      startup.
+      *      2026-08-09  DF  Moved the shared COPY SIGNONPA to the end
+      *                      of the PROCEDURE DIVISION, consistent
+      *                      with the placement of shared-copybook
+      *                      paragraphs elsewhere in the suite.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    OpenSubroutines.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-CONTROL-FILE ASSIGN TO "STEPCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PERFORMANCE-LOG-FILE ASSIGN TO "PERFLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SIGN-ON-LOG-FILE ASSIGN TO "SIGNON.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STEPCTL.
+
+       FD  PERFORMANCE-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY PERFLOG.
+
+       FD  SIGN-ON-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SIGNON.
+
+       WORKING-STORAGE SECTION.
+       COPY SYSCLOCK.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+           05  WS-ABEND-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-ABEND-OCCURRED   VALUE 'Y'.
+
+       01  WS-STEP-CLOCK.
+           05  WS-STEP-START-TIME.
+               10  WS-START-HH         PIC 9(02).
+               10  WS-START-MM         PIC 9(02).
+               10  WS-START-SS         PIC 9(02).
+               10  FILLER              PIC 9(02).
+           05  WS-STEP-END-TIME.
+               10  WS-END-HH           PIC 9(02).
+               10  WS-END-MM           PIC 9(02).
+               10  WS-END-SS           PIC 9(02).
+               10  FILLER              PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-STEP THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE OR WS-ABEND-OCCURRED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STEP-CONTROL-FILE
+           OPEN OUTPUT PERFORMANCE-LOG-FILE
+           OPEN EXTEND SIGN-ON-LOG-FILE
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           MOVE "OpenSubrouti" TO SGN-PROGRAM-ID
+           PERFORM 0100-SIGN-ON THRU 0100-EXIT
+           DISPLAY "OpenSubroutines - starting to run program"
+           PERFORM 2100-READ-STEP-CONTROL THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-STEP.
+           IF STC-RUN-THIS-STEP
+               PERFORM 2200-EXECUTE-STEP THRU 2200-EXIT
+               PERFORM 2400-STOP-TIMER-AND-LOG THRU 2400-EXIT
+               IF RETURN-CODE NOT = ZERO
+                   SET WS-ABEND-OCCURRED TO TRUE
+               END-IF
+           END-IF
+           PERFORM 2100-READ-STEP-CONTROL THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-STEP-CONTROL.
+           READ STEP-CONTROL-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-EXECUTE-STEP.
+           MOVE ZERO TO RETURN-CODE
+           PERFORM 2300-START-TIMER THRU 2300-EXIT
+           EVALUATE STC-STEP-NAME
+               WHEN "FIRSTSTEP"
+                   PERFORM 3000-FIRST-STEP THRU 3000-EXIT
+               WHEN "SECONDSTEP"
+                   PERFORM 3100-SECOND-STEP THRU 3100-EXIT
+               WHEN "THIRDSTEP"
+                   PERFORM 3200-THIRD-STEP THRU 3200-EXIT
+               WHEN OTHER
+                   DISPLAY "Unknown step: " STC-STEP-NAME
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+       2300-START-TIMER.
+           ACCEPT WS-STEP-START-TIME FROM TIME.
+       2300-EXIT.
+           EXIT.
+
+       2400-STOP-TIMER-AND-LOG.
+           ACCEPT WS-STEP-END-TIME FROM TIME
+           MOVE STC-STEP-NAME TO PLG-STEP-NAME
+           MOVE WS-START-HH TO PLG-START-HH
+           MOVE WS-START-MM TO PLG-START-MM
+           MOVE WS-START-SS TO PLG-START-SS
+           MOVE WS-END-HH TO PLG-END-HH
+           MOVE WS-END-MM TO PLG-END-MM
+           MOVE WS-END-SS TO PLG-END-SS
+           COMPUTE PLG-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS) -
+               (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+           WRITE PERFORMANCE-LOG-RECORD.
+       2400-EXIT.
+           EXIT.
+
+       3000-FIRST-STEP.
+           DISPLAY ">>>> Now in FirstStep".
+       3000-EXIT.
+           EXIT.
+
+       3100-SECOND-STEP.
+           DISPLAY ">>>>>>>> Now in SecondStep".
+       3100-EXIT.
+           EXIT.
+
+       3200-THIRD-STEP.
+           DISPLAY ">>>>>>>>>>>> Now in ThirdStep".
+       3200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE STEP-CONTROL-FILE
+           CLOSE PERFORMANCE-LOG-FILE
+           CLOSE SIGN-ON-LOG-FILE
+           IF WS-ABEND-OCCURRED
+               DISPLAY "OpenSubroutines - chain stopped, RC="
+                   RETURN-CODE
+           ELSE
+               DISPLAY "OpenSubroutines - chain complete"
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       COPY SIGNONPA.
