@@ -1,43 +1,484 @@
-identification division.
-program-id.  AcceptAndDisplay.
-author.  Sean McBride.
-
-data division.
-working-storage section.
-01 StudentDetails.
-    02  StudentId       PIC 9(7).
-    02  StudentName.
-        03 Surname      PIC X(8).
-        03 Initials     PIC XX.
-    02  CourseCode      PIC X(4).
-    02  Gender          PIC X.
-
-01 CurrentDate.
-    02  CurrentYear     PIC 9(4).
-    02  CurrentMonth    PIC 99.
-    02  CurrentDay      PIC 99.
-
-01 DayOfYear.
-    02  FILLER          PIC 9(4).
-    02  YearDay         PIC 9(3).
-
-01 CurrentTime.
-    02  CurrentHour     PIC 99.
-    02  CurrentMinute   PIC 99.
-    02  FILLER          PIC 9(4).
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter student details using template below".
-    DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
-    DISPLAY "SSSSSSSNNNNNNNNIICCCCG".
-    ACCEPT  StudentDetails.
-    ACCEPT  CurrentDate FROM DATE YYYYMMDD.
-    ACCEPT  DayOfYear FROM DAY YYYYDDD.
-    ACCEPT  CurrentTime FROM TIME.
-    DISPLAY "Name is ", Initials SPACE Surname.
-
-    DISPLAY "Name 2 ", StudentName.
-    DISPLAY "Date is " CurrentDay SPACE CurrentMonth SPACE CurrentYear.
-    DISPLAY "Today is day " YearDay " of the year".
-    DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-    STOP RUN.
+      ******************************************************************
+      *    PROGRAM-ID: AcceptAndDisplay
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Loads a batch of enrollment transactions onto
+      *                  the STUDENT-MASTER file, keyed on StudentId,
+      *                  so the roster persists between runs instead
+      *                  of vanishing when the program ends.  Bad
+      *                  Gender codes and malformed template input are
+      *                  rejected to the common exception log rather
+      *                  than stored.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Rewritten from a single terminal ACCEPT
+      *                      into a real STUDENT-MASTER file loader.
+      *      2026-08-09  DF  Added Gender 88-level and SSSSSSS...
+      *                      template field validation, with rejects
+      *                      going to the common exception log instead
+      *                      of being stored.  Added an interactive
+      *                      single-entry mode (re-prompts on bad
+      *                      input) alongside the batch file mode.
+      *      2026-08-09  DF  Added COURSE-MASTER cross-check and a
+      *                      duplicate StudentId check against
+      *                      STUDENT-MASTER before posting.
+      *      2026-08-09  DF  Writes end-of-run control totals to
+      *                      CTLTOTAL.DAT for end-of-day balancing
+      *                      against STUDENT-MASTER.
+      *      2026-08-09  DF  Run mode now takes the STUDENT_RUN_MODE
+      *                      environment variable when it is set to
+      *                      B or I, so a chained batch run does not
+      *                      block waiting on the operator prompt.
+      *                      Sets a non-zero RETURN-CODE when any
+      *                      enrollment record was rejected, so a
+      *                      calling job step can see the failure.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AcceptAndDisplay.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO "ENROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "COURSEM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRS-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "STUCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT TXN-LOG-FILE ASSIGN TO "STUTXN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY ERRLGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLLMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUENRT.
+
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       FD  COURSE-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY COURSEM.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPT.
+
+       FD  TXN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TXNLOG.
+
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLTOTAL.
+
+       COPY ERRLGFD.
+       COPY ERRREC.
+
+       WORKING-STORAGE SECTION.
+       COPY SYSCLOCK.
+
+       01  WS-MASTER-STATUS         PIC X(02).
+           88  WS-MASTER-OK         VALUE "00".
+
+       01  WS-COURSE-STATUS         PIC X(02).
+           88  WS-COURSE-OK         VALUE "00".
+           88  WS-COURSE-NOTFOUND   VALUE "23".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+           05  WS-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+               88  WS-ENROLLMENT-VALID    VALUE 'Y'.
+               88  WS-ENROLLMENT-INVALID  VALUE 'N'.
+           05  WS-RUN-MODE          PIC X(01).
+               88  WS-BATCH-MODE       VALUE 'B'.
+               88  WS-INTERACTIVE-MODE VALUE 'I'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ      PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-LOADED    PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED  PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-SKIPPED   PIC 9(07) VALUE ZERO.
+
+       01  WS-CHECKPOINT-STATUS     PIC X(02).
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(03) VALUE 10.
+       01  WS-SINCE-CHECKPOINT      PIC 9(03) VALUE ZERO.
+       01  WS-RESTART-STUDENT-ID    PIC 9(07) VALUE ZERO.
+
+       01  CURRENT-DATE-WS.
+           02  CURRENT-YEAR         PIC 9(4).
+           02  CURRENT-MONTH        PIC 99.
+           02  CURRENT-DAY          PIC 99.
+
+       01  DAY-OF-YEAR-WS.
+           02  FILLER               PIC 9(4).
+           02  YEAR-DAY-WS          PIC 9(3).
+
+       01  WS-DERIVED-TERM-CODE     PIC X(06).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-BATCH-MODE
+               PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+                   UNTIL WS-END-OF-FILE
+           ELSE
+               PERFORM 2500-PROCESS-INTERACTIVE THRU 2500-EXIT
+                   UNTIL WS-END-OF-FILE
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-INITIALIZE - pick a run mode, open the files        *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+           MOVE CURRENT-YEAR   TO WS-SYSTEM-YEAR
+           MOVE CURRENT-MONTH  TO WS-SYSTEM-MONTH
+           MOVE CURRENT-DAY    TO WS-SYSTEM-DAY
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           ACCEPT DAY-OF-YEAR-WS FROM DAY YYYYDDD
+           MOVE "AcceptAn" TO ERR-PROGRAM-ID
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "STUDENT_RUN_MODE"
+           IF NOT WS-BATCH-MODE AND NOT WS-INTERACTIVE-MODE
+               DISPLAY "Enter run mode - B(atch) or I(nteractive): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RUN-MODE
+           END-IF
+           OPEN I-O    STUDENT-MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               CLOSE STUDENT-MASTER-FILE
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF
+           OPEN EXTEND ERROR-LOG-FILE
+           OPEN EXTEND TXN-LOG-FILE
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           OPEN INPUT COURSE-MASTER-FILE
+           IF WS-BATCH-MODE
+               OPEN INPUT ENROLLMENT-FILE
+               PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+               DISPLAY "AcceptAndDisplay - batch load starting"
+               PERFORM 2100-READ-ENROLLMENT THRU 2100-EXIT
+           ELSE
+               DISPLAY "AcceptAndDisplay - interactive entry"
+               DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
+               DISPLAY "SSSSSSSNNNNNNNNIICCCCG (0000000 id stops)"
+               PERFORM 2600-ACCEPT-ONE THRU 2600-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1200-LOAD-CHECKPOINT - resume a batch load that was       *
+      *    interrupted before it finished, by skipping enrollment    *
+      *    records for StudentIds already committed last time.       *
+      *    Assumes the enrollment file is presented in ascending     *
+      *    StudentId sequence.                                       *
+      *-----------------------------------------------------------*
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-STUDENT-ID
+                           TO WS-RESTART-STUDENT-ID
+                       DISPLAY "Restarting after StudentId "
+                           WS-RESTART-STUDENT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-BATCH - one enrollment per pass              *
+      *-----------------------------------------------------------*
+       2000-PROCESS-BATCH.
+           ADD 1 TO WS-RECORDS-READ
+           IF ENR-STUDENT-ID NUMERIC
+                   AND ENR-STUDENT-ID <= WS-RESTART-STUDENT-ID
+               ADD 1 TO WS-RECORDS-SKIPPED
+           ELSE
+               PERFORM 2050-VALIDATE-ENROLLMENT THRU 2050-EXIT
+               IF WS-ENROLLMENT-VALID
+                   PERFORM 2200-WRITE-MASTER THRU 2200-EXIT
+                   PERFORM 2700-CHECKPOINT-IF-DUE THRU 2700-EXIT
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+           END-IF
+           PERFORM 2100-READ-ENROLLMENT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2700-CHECKPOINT-IF-DUE - write a checkpoint every N       *
+      *    committed records so a restart has little to redo         *
+      *-----------------------------------------------------------*
+       2700-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+       2710-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE STU-ID              TO CKPT-LAST-STUDENT-ID
+           MOVE WS-RECORDS-LOADED   TO CKPT-RECORDS-PROCESSED
+           MOVE CURRENT-YEAR        TO CKPT-YEAR
+           MOVE CURRENT-MONTH       TO CKPT-MONTH
+           MOVE CURRENT-DAY         TO CKPT-DAY
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       2710-EXIT.
+           EXIT.
+
+       2100-READ-ENROLLMENT.
+           READ ENROLLMENT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2050-VALIDATE-ENROLLMENT - Gender 88 and template check  *
+      *-----------------------------------------------------------*
+       2050-VALIDATE-ENROLLMENT.
+           SET WS-ENROLLMENT-VALID TO TRUE
+           IF ENR-STUDENT-ID NOT NUMERIC
+               MOVE "TMPL" TO ERR-CODE
+               MOVE "ENR-STUDENT-ID"  TO ERR-FIELD-NAME
+               MOVE ENROLLMENT-TRANSACTION TO ERR-INPUT-DATA
+               MOVE "StudentId is not numeric - line misaligned"
+                   TO ERR-MESSAGE-TEXT
+               PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+               SET WS-ENROLLMENT-INVALID TO TRUE
+           END-IF
+           IF ENR-SURNAME = SPACES OR ENR-COURSE-CODE = SPACES
+               MOVE "TMPL" TO ERR-CODE
+               MOVE "ENR-SURNAME"     TO ERR-FIELD-NAME
+               MOVE ENROLLMENT-TRANSACTION TO ERR-INPUT-DATA
+               MOVE "Surname/CourseCode blank - line too short"
+                   TO ERR-MESSAGE-TEXT
+               PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+               SET WS-ENROLLMENT-INVALID TO TRUE
+           END-IF
+           IF NOT ENR-GENDER-VALID
+               MOVE "GNDR" TO ERR-CODE
+               MOVE "ENR-GENDER"      TO ERR-FIELD-NAME
+               MOVE ENROLLMENT-TRANSACTION TO ERR-INPUT-DATA
+               MOVE "Gender must be M or F"
+                   TO ERR-MESSAGE-TEXT
+               PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+               SET WS-ENROLLMENT-INVALID TO TRUE
+           END-IF
+           IF WS-ENROLLMENT-VALID
+               MOVE ENR-COURSE-CODE TO CRS-CODE
+               READ COURSE-MASTER-FILE
+                   INVALID KEY
+                       MOVE "CRSE" TO ERR-CODE
+                       MOVE "ENR-COURSE-CODE" TO ERR-FIELD-NAME
+                       MOVE ENROLLMENT-TRANSACTION TO ERR-INPUT-DATA
+                       MOVE "CourseCode not found in COURSE-MASTER"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+                       SET WS-ENROLLMENT-INVALID TO TRUE
+               END-READ
+           END-IF
+           IF WS-ENROLLMENT-VALID
+               MOVE ENR-STUDENT-ID TO STU-ID
+               READ STUDENT-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "DUPE" TO ERR-CODE
+                       MOVE "ENR-STUDENT-ID" TO ERR-FIELD-NAME
+                       MOVE ENROLLMENT-TRANSACTION TO ERR-INPUT-DATA
+                       MOVE "StudentId already on STUDENT-MASTER"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+                       SET WS-ENROLLMENT-INVALID TO TRUE
+               END-READ
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-WRITE-MASTER - post one validated enrollment        *
+      *-----------------------------------------------------------*
+       2200-WRITE-MASTER.
+           PERFORM 2250-DERIVE-TERM-CODE THRU 2250-EXIT
+           MOVE ENR-STUDENT-ID     TO STU-ID
+           MOVE ENR-SURNAME        TO STU-SURNAME
+           MOVE ENR-INITIALS       TO STU-INITIALS
+           MOVE ENR-COURSE-CODE    TO STU-COURSE-CODE
+           MOVE ENR-GENDER         TO STU-GENDER
+           MOVE ENR-DOB-YEAR       TO STU-DOB-YEAR
+           MOVE ENR-DOB-MONTH      TO STU-DOB-MONTH
+           MOVE ENR-DOB-DAY        TO STU-DOB-DAY
+           MOVE CURRENT-YEAR       TO STU-ENTRY-YEAR
+           MOVE CURRENT-MONTH      TO STU-ENTRY-MONTH
+           MOVE CURRENT-DAY        TO STU-ENTRY-DAY
+           MOVE WS-DERIVED-TERM-CODE TO STU-TERM-CODE
+           WRITE STUDENT-MASTER-RECORD
+           IF WS-MASTER-OK
+               ADD 1 TO WS-RECORDS-LOADED
+               PERFORM 2260-LOG-TRANSACTION THRU 2260-EXIT
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY "Reject StudentId " ENR-STUDENT-ID
+                   " status " WS-MASTER-STATUS
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2250-DERIVE-TERM-CODE - bucket the entry date into an     *
+      *    academic term: Spring (Jan-May), Summer (Jun-Aug),        *
+      *    Fall (Sep-Dec)                                            *
+      *-----------------------------------------------------------*
+       2250-DERIVE-TERM-CODE.
+           EVALUATE TRUE
+               WHEN CURRENT-MONTH >= 1 AND CURRENT-MONTH <= 5
+                   MOVE "SP" TO WS-DERIVED-TERM-CODE(1:2)
+               WHEN CURRENT-MONTH >= 6 AND CURRENT-MONTH <= 8
+                   MOVE "SU" TO WS-DERIVED-TERM-CODE(1:2)
+               WHEN OTHER
+                   MOVE "FA" TO WS-DERIVED-TERM-CODE(1:2)
+           END-EVALUATE
+           MOVE CURRENT-YEAR TO WS-DERIVED-TERM-CODE(3:4).
+       2250-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2260-LOG-TRANSACTION - one audit line per student loaded  *
+      *-----------------------------------------------------------*
+       2260-LOG-TRANSACTION.
+           MOVE ENR-STUDENT-ID      TO TXN-STUDENT-ID
+           MOVE CURRENT-YEAR        TO TXN-YEAR
+           MOVE CURRENT-MONTH       TO TXN-MONTH
+           MOVE CURRENT-DAY         TO TXN-DAY
+           MOVE WS-SYSTEM-HOUR      TO TXN-HOUR
+           MOVE WS-SYSTEM-MINUTE    TO TXN-MINUTE
+           MOVE YEAR-DAY-WS         TO TXN-YEAR-DAY
+           MOVE WS-DERIVED-TERM-CODE TO TXN-TERM-CODE
+           WRITE STUDENT-TXN-LOG-RECORD.
+       2260-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2500/2600 - interactive single-entry mode, re-prompts    *
+      *    the operator instead of storing a malformed record       *
+      *-----------------------------------------------------------*
+       2500-PROCESS-INTERACTIVE.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2200-WRITE-MASTER THRU 2200-EXIT
+           PERFORM 2600-ACCEPT-ONE THRU 2600-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       2600-ACCEPT-ONE.
+           MOVE SPACES TO ENROLLMENT-TRANSACTION
+           ACCEPT ENROLLMENT-TRANSACTION
+           IF ENR-STUDENT-ID = ZERO
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2050-VALIDATE-ENROLLMENT THRU 2050-EXIT
+               PERFORM
+                   UNTIL WS-ENROLLMENT-VALID OR ENR-STUDENT-ID = ZERO
+                   DISPLAY "Malformed entry - re-enter (0000000=stop):"
+                   MOVE SPACES TO ENROLLMENT-TRANSACTION
+                   ACCEPT ENROLLMENT-TRANSACTION
+                   IF ENR-STUDENT-ID NOT = ZERO
+                       PERFORM 2050-VALIDATE-ENROLLMENT THRU 2050-EXIT
+                   ELSE
+                       SET WS-ENROLLMENT-VALID TO TRUE
+                   END-IF
+               END-PERFORM
+               IF ENR-STUDENT-ID = ZERO
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               END-IF
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9000-TERMINATE - close files and show a run summary      *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-BATCH-MODE
+               CLOSE ENROLLMENT-FILE
+               IF WS-RECORDS-LOADED > ZERO
+                   PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+               END-IF
+           END-IF
+           PERFORM 9100-WRITE-CONTROL-TOTAL THRU 9100-EXIT
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE COURSE-MASTER-FILE
+           CLOSE ERROR-LOG-FILE
+           CLOSE TXN-LOG-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           DISPLAY "Enrollment records read    : " WS-RECORDS-READ
+           DISPLAY "Enrollment records skipped : " WS-RECORDS-SKIPPED
+           DISPLAY "Enrollment records loaded  : " WS-RECORDS-LOADED
+           DISPLAY "Enrollment records rejected: " WS-RECORDS-REJECTED
+           IF WS-RECORDS-REJECTED > ZERO
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9100-WRITE-CONTROL-TOTAL - end-of-run control totals,     *
+      *    balanced later by StudentReconciliation against what is   *
+      *    actually on STUDENT-MASTER                                *
+      *-----------------------------------------------------------*
+       9100-WRITE-CONTROL-TOTAL.
+           MOVE "AcceptAn" TO CTL-PROGRAM-ID
+           MOVE WS-SYSTEM-YEAR TO CTL-RUN-YEAR
+           MOVE WS-SYSTEM-MONTH TO CTL-RUN-MONTH
+           MOVE WS-SYSTEM-DAY TO CTL-RUN-DAY
+           MOVE WS-RECORDS-READ TO CTL-RECORDS-READ
+           MOVE WS-RECORDS-LOADED TO CTL-RECORDS-LOADED
+           MOVE WS-RECORDS-REJECTED TO CTL-RECORDS-REJECTED
+           MOVE WS-RECORDS-SKIPPED TO CTL-RECORDS-SKIPPED
+           WRITE CONTROL-TOTAL-RECORD.
+       9100-EXIT.
+           EXIT.
+
+       COPY ERRLOGPA.
