@@ -1,10 +1,89 @@
+      >>SOURCE FORMAT FREE
+*> ****************************************************************
+*>    PROGRAM-ID: Hello
+*>    AUTHOR:       Original author unknown
+*>    INSTALLATION: Front Store - Point of Sale Systems
+*>    DATE-WRITTEN: Original
+*>    DATE-COMPILED:
+*>    REMARKS:      Started life as a demonstration of "Free COBOL"
+*>                  source format, which relieves the need for
+*>                  sequence numbers and column 7 control characters.
+*>                  Now doubles as the startup banner for the batch
+*>                  suite - it reads the job schedule and prints what
+*>                  is due to run today before the operator kicks off
+*>                  the chain.
+*>    MODIFICATION HISTORY:
+*>      2026-08-09  DF  Reads JOBSKED.DAT and prints today's job
+*>                      schedule as a startup banner.
+*> ****************************************************************
 identification division.
 program-id. Hello.
+author. Original author unknown.
+installation. Front Store - Point of Sale Systems.
+date-written. Original.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select job-schedule-file assign to "JOBSKED.DAT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  job-schedule-file
+    label records are standard.
+copy JOBSKED.
+
+working-storage section.
+01  ws-switches.
+    05  ws-eof-switch          pic x(01) value 'N'.
+        88  ws-end-of-file     value 'Y'.
+
+01  current-date-ws.
+    02  current-year           pic 9(04).
+    02  current-month          pic 99.
+    02  current-day            pic 99.
 
 procedure division.
 
-*> This is an example of "Free COBOL" which relieves the need for line numbers and the use of column 7 control characters
-FirstParagraph.
-    display "Coding Sheet".
-    display "This is a really really long line that requires continuation across several lines. However, the editor now can wrap this naturally. Doesn't this look much more sane?".
+0000-mainline.
+    perform 1000-print-banner thru 1000-exit
+    perform 2000-print-schedule thru 2000-exit
+        until ws-end-of-file
+    perform 9000-terminate thru 9000-exit
     stop run.
+
+1000-print-banner.
+    accept current-date-ws from date yyyymmdd
+    display "============================================="
+    display "  Front Store Batch Suite - Startup Banner"
+    display "  Run date: " current-year "-" current-month
+        "-" current-day
+    display "============================================="
+    open input job-schedule-file
+    perform 2100-read-schedule thru 2100-exit.
+1000-exit.
+    exit.
+
+2000-print-schedule.
+    display jsk-sequence ". " jsk-job-name
+        " scheduled " jsk-scheduled-time
+    perform 2100-read-schedule thru 2100-exit.
+2000-exit.
+    exit.
+
+2100-read-schedule.
+    read job-schedule-file
+        at end move 'Y' to ws-eof-switch
+    end-read.
+2100-exit.
+    exit.
+
+9000-terminate.
+    close job-schedule-file
+    display "============================================="
+    display "  End of schedule - starting batch suite"
+    display "=============================================".
+9000-exit.
+    exit.
