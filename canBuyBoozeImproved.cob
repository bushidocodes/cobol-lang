@@ -1,21 +1,377 @@
-       identification division.
-       program-id. CanBuyBooze.
-       author. Sean McBride
-       
-       data division.
-       working-storage section.
-       01 CustomerAge pic 999 value zeros.
-         88 Child value 0 thru 12.
-         88 Teenager value 13 thru 19.
-         88 Adult value 21 thru 999.
-       
-       procedure division.
-
-       display "Enter customer age: ".
-       accept CustomerAge.
-
-       if Adult then
-           display "Purchase allowed"
-       else
-           display "Purchase forbidden!"
-       end-if.
+      ******************************************************************
+      *    PROGRAM-ID: CanBuyBoozeImp
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Batch age-verification run.  Reads a file of
+      *                  register transactions, decides each one
+      *                  against the AGE-RULE reference file, and
+      *                  writes a full compliance log plus an end of
+      *                  day summary report.  Age can come from a
+      *                  manually keyed value or be derived from a
+      *                  date of birth read off a scanned ID.  A
+      *                  refused sale may be cleared by a manager
+      *                  override, which is logged along with the
+      *                  refusal reason it overrode.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Converted to batch mode against a
+      *                      transaction file.
+      *      2026-08-09  DF  Added compliance logging, refusal-reason
+      *                      tracking, manager override, DOB-based
+      *                      age calculation, scanned-ID input, and
+      *                      the daily Adult/Teenager/Child summary.
+      *      2026-08-09  DF  Renamed PROGRAM-ID to CanBuyBoozeImp -
+      *                      it shared CanBuyBooze's PROGRAM-ID, which
+      *                      left the two programs indistinguishable.
+      *      2026-08-09  DF  Product type now logged to its own
+      *                      AVL-PRODUCT-TYPE column - AVL-CONDITION
+      *                      is the age band and was never carrying
+      *                      the product; added missing/invalid DOB
+      *                      or age validation with a BADDATA refusal
+      *                      reason so WS-REASON-OTHER can actually
+      *                      be incremented.
+      *      2026-08-09  DF  BADDATA transactions left CustomerAge at
+      *                      zero, and the age-band EVALUATE ran
+      *                      unconditionally, so every one of them was
+      *                      counted as a Child on the daily summary.
+      *                      2600-CLASSIFY-AGE-BAND now buckets an
+      *                      invalid transaction into OtherAge instead
+      *                      of running the age-band EVALUATE on it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CanBuyBoozeImp.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-CHECK-FILE ASSIGN TO "AGECHECK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGE-RULE-FILE ASSIGN TO "AGERULE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGR-PRODUCT-TYPE
+               FILE STATUS IS WS-RULE-STATUS.
+
+           SELECT AGE-VERIFY-LOG-FILE ASSIGN TO "AGEVERFY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "AGESUMRY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-CHECK-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGECKTRN.
+
+       FD  AGE-RULE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGERULE.
+
+       FD  AGE-VERIFY-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGELOG.
+
+       FD  SUMMARY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-REPORT-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULE-STATUS              PIC X(02).
+           88  WS-RULE-FOUND           VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+
+       01  CURRENT-DATE-WS.
+           02  CURRENT-YEAR            PIC 9(04).
+           02  CURRENT-MONTH           PIC 99.
+           02  CURRENT-DAY             PIC 99.
+
+       01  CURRENT-TIME-WS.
+           02  CURRENT-HOUR            PIC 99.
+           02  CURRENT-MINUTE          PIC 99.
+           02  CURRENT-SECOND          PIC 99.
+           02  CURRENT-HUNDREDTH       PIC 99.
+
+       01  CustomerAge                 PIC 999 VALUE ZEROS.
+       01  RequiredAge                 PIC 999 VALUE 21.
+
+       01  WS-AGE-BAND                 PIC X(08).
+           88  Child                   VALUE 'CHILD   '.
+           88  Teenager                VALUE 'TEENAGER'.
+           88  Adult                   VALUE 'ADULT   '.
+           88  OtherAge                VALUE 'OTHER   '.
+
+       01  WS-DECISION-SWITCH          PIC X(01).
+           88  WS-DECISION-ALLOWED     VALUE 'A'.
+           88  WS-DECISION-REFUSED     VALUE 'R'.
+
+       01  WS-REFUSAL-REASON           PIC X(10) VALUE SPACES.
+
+       01  WS-INPUT-VALID-SWITCH       PIC X(01) VALUE 'Y'.
+           88  WS-INPUT-IS-VALID       VALUE 'Y'.
+
+       01  WS-DAILY-COUNTS.
+           05  WS-CHILD-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-TEENAGER-COUNT       PIC 9(05) VALUE ZERO.
+           05  WS-ADULT-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-OTHER-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-ALLOWED-COUNT        PIC 9(05) VALUE ZERO.
+           05  WS-REFUSED-COUNT        PIC 9(05) VALUE ZERO.
+           05  WS-OVERRIDE-COUNT       PIC 9(05) VALUE ZERO.
+           05  WS-TOTAL-CHECKED        PIC 9(05) VALUE ZERO.
+
+       01  WS-REFUSAL-REASON-TALLY.
+           05  WS-REASON-UNDERAGE      PIC 9(05) VALUE ZERO.
+           05  WS-REASON-EXPIRED-ID    PIC 9(05) VALUE ZERO.
+           05  WS-REASON-OTHER         PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CHECK THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME-WS FROM TIME
+           OPEN INPUT AGE-CHECK-FILE
+           OPEN INPUT AGE-RULE-FILE
+           OPEN OUTPUT AGE-VERIFY-LOG-FILE
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           DISPLAY "CanBuyBooze - batch age verification starting"
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CHECK.
+           PERFORM 2200-DETERMINE-AGE THRU 2200-EXIT
+           PERFORM 2300-LOOKUP-REQUIRED-AGE THRU 2300-EXIT
+           PERFORM 2400-EVALUATE-DECISION THRU 2400-EXIT
+           PERFORM 2500-APPLY-OVERRIDE THRU 2500-EXIT
+           PERFORM 2600-CLASSIFY-AGE-BAND THRU 2600-EXIT
+           PERFORM 2700-WRITE-LOG THRU 2700-EXIT
+           ADD 1 TO WS-TOTAL-CHECKED
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ AGE-CHECK-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-DETERMINE-AGE - manual entry or derived from DOB    *
+      *-----------------------------------------------------------*
+       2200-DETERMINE-AGE.
+           MOVE 'Y' TO WS-INPUT-VALID-SWITCH
+           MOVE ZERO TO CustomerAge
+           IF AVC-SCANNED-ID THEN
+               IF AVC-DOB-YEAR NOT NUMERIC
+                       OR AVC-DOB-MONTH NOT NUMERIC
+                       OR AVC-DOB-DAY NOT NUMERIC
+                       OR AVC-DOB-MONTH < 1 OR AVC-DOB-MONTH > 12
+                       OR AVC-DOB-DAY < 1 OR AVC-DOB-DAY > 31
+                       OR AVC-DOB-YEAR < 1900
+                       OR AVC-DOB-YEAR > CURRENT-YEAR
+                   MOVE 'N' TO WS-INPUT-VALID-SWITCH
+               ELSE
+                   COMPUTE CustomerAge =
+                       CURRENT-YEAR - AVC-DOB-YEAR
+                   IF CURRENT-MONTH < AVC-DOB-MONTH
+                       SUBTRACT 1 FROM CustomerAge
+                   ELSE
+                       IF CURRENT-MONTH = AVC-DOB-MONTH
+                               AND CURRENT-DAY < AVC-DOB-DAY
+                           SUBTRACT 1 FROM CustomerAge
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               IF AVC-CUSTOMER-AGE NOT NUMERIC
+                       OR AVC-CUSTOMER-AGE = ZERO
+                   MOVE 'N' TO WS-INPUT-VALID-SWITCH
+               ELSE
+                   MOVE AVC-CUSTOMER-AGE TO CustomerAge
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-LOOKUP-REQUIRED-AGE.
+           MOVE AVC-PRODUCT-TYPE TO AGR-PRODUCT-TYPE
+           READ AGE-RULE-FILE
+               INVALID KEY
+                   MOVE 21 TO RequiredAge
+               NOT INVALID KEY
+                   MOVE AGR-REQUIRED-AGE TO RequiredAge
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2400-EVALUATE-DECISION - age, then ID freshness           *
+      *-----------------------------------------------------------*
+       2400-EVALUATE-DECISION.
+           MOVE SPACES TO WS-REFUSAL-REASON
+           IF NOT WS-INPUT-IS-VALID THEN
+               SET WS-DECISION-REFUSED TO TRUE
+               MOVE "BADDATA   " TO WS-REFUSAL-REASON
+           ELSE
+               IF AVC-SCANNED-ID AND AVC-ID-EXPIRED THEN
+                   SET WS-DECISION-REFUSED TO TRUE
+                   MOVE "EXPIREDID " TO WS-REFUSAL-REASON
+                   ADD 1 TO WS-REASON-EXPIRED-ID
+               ELSE
+                   IF CustomerAge >= RequiredAge THEN
+                       SET WS-DECISION-ALLOWED TO TRUE
+                   ELSE
+                       SET WS-DECISION-REFUSED TO TRUE
+                       MOVE "UNDERAGE  " TO WS-REFUSAL-REASON
+                       ADD 1 TO WS-REASON-UNDERAGE
+                   END-IF
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2500-APPLY-OVERRIDE - a manager can clear a refusal      *
+      *    for a borderline age; the override and the reason it     *
+      *    cleared both stay on the compliance log.                 *
+      *-----------------------------------------------------------*
+       2500-APPLY-OVERRIDE.
+           IF WS-DECISION-REFUSED
+                   AND AVC-OVERRIDE-ASKED
+                   AND AVC-SUPERVISOR-ID NOT = SPACES THEN
+               SET WS-DECISION-ALLOWED TO TRUE
+               ADD 1 TO WS-OVERRIDE-COUNT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2600-CLASSIFY-AGE-BAND.
+           IF NOT WS-INPUT-IS-VALID
+               SET OtherAge TO TRUE
+               ADD 1 TO WS-OTHER-COUNT
+           ELSE
+               EVALUATE TRUE
+                   WHEN CustomerAge <= 12
+                       SET Child TO TRUE
+                       ADD 1 TO WS-CHILD-COUNT
+                   WHEN CustomerAge <= 19
+                       SET Teenager TO TRUE
+                       ADD 1 TO WS-TEENAGER-COUNT
+                   WHEN CustomerAge >= 21
+                       SET Adult TO TRUE
+                       ADD 1 TO WS-ADULT-COUNT
+                   WHEN OTHER
+                       SET OtherAge TO TRUE
+                       ADD 1 TO WS-OTHER-COUNT
+               END-EVALUATE
+           END-IF
+           IF WS-DECISION-ALLOWED
+               ADD 1 TO WS-ALLOWED-COUNT
+           ELSE
+               ADD 1 TO WS-REFUSED-COUNT
+               IF WS-REFUSAL-REASON NOT = "UNDERAGE  "
+                       AND WS-REFUSAL-REASON NOT = "EXPIREDID "
+                   ADD 1 TO WS-REASON-OTHER
+               END-IF
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+       2700-WRITE-LOG.
+           MOVE CURRENT-YEAR TO AVL-YEAR
+           MOVE CURRENT-MONTH TO AVL-MONTH
+           MOVE CURRENT-DAY TO AVL-DAY
+           MOVE CURRENT-HOUR TO AVL-HOUR
+           MOVE CURRENT-MINUTE TO AVL-MINUTE
+           MOVE CustomerAge TO AVL-CUSTOMER-AGE
+           MOVE AVC-PRODUCT-TYPE TO AVL-PRODUCT-TYPE
+           MOVE WS-AGE-BAND TO AVL-CONDITION
+           MOVE WS-DECISION-SWITCH TO AVL-DECISION
+           MOVE WS-REFUSAL-REASON TO AVL-REFUSAL-REASON
+           IF AVC-OVERRIDE-ASKED
+               MOVE 'Y' TO AVL-OVERRIDE-CODE
+           ELSE
+               MOVE 'N' TO AVL-OVERRIDE-CODE
+           END-IF
+           MOVE AVC-SUPERVISOR-ID TO AVL-SUPERVISOR-ID
+           WRITE AGE-VERIFY-LOG-RECORD.
+       2700-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-SUMMARY THRU 9100-EXIT
+           CLOSE AGE-CHECK-FILE
+           CLOSE AGE-RULE-FILE
+           CLOSE AGE-VERIFY-LOG-FILE
+           CLOSE SUMMARY-REPORT-FILE
+           DISPLAY "CanBuyBooze - batch age verification complete"
+           DISPLAY "Total checked : " WS-TOTAL-CHECKED
+           DISPLAY "Allowed       : " WS-ALLOWED-COUNT
+           DISPLAY "Refused       : " WS-REFUSED-COUNT
+           IF WS-REASON-OTHER > ZERO
+               DISPLAY "Bad transaction data on " WS-REASON-OTHER
+                   " record(s) - see refusal reason BADDATA"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       9100-PRINT-SUMMARY.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "Age Verification Summary for "
+               CURRENT-YEAR "-" CURRENT-MONTH "-" CURRENT-DAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE "Age mix:" TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Child    : " WS-CHILD-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Teenager : " WS-TEENAGER-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Adult    : " WS-ADULT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Other(20): " WS-OTHER-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE "Refusal reasons:" TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Underage      : " WS-REASON-UNDERAGE
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Expired ID    : " WS-REASON-EXPIRED-ID
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Other reasons : " WS-REASON-OTHER
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           STRING "  Manager overrides: " WS-OVERRIDE-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE.
+       9100-EXIT.
+           EXIT.
