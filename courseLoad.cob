@@ -0,0 +1,98 @@
+      ******************************************************************
+      *    PROGRAM-ID: CourseLoad
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      Builds/refreshes the COURSE-MASTER reference
+      *                  file from a sequential course catalog extract,
+      *                  so AcceptAndDisplay has a real course table to
+      *                  cross-check enrollment CourseCode values
+      *                  against.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CourseLoad.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-CATALOG-FILE ASSIGN TO "COURSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "COURSEM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRS-CODE OF COURSE-MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COURSE-CATALOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY COURSEM REPLACING ==COURSE-MASTER-RECORD== BY
+           ==COURSE-CATALOG-RECORD==.
+
+       FD  COURSE-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY COURSEM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02).
+           88  WS-MASTER-OK         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSES-LOADED    PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-COURSE THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT COURSE-CATALOG-FILE
+           OPEN OUTPUT COURSE-MASTER-FILE
+           DISPLAY "CourseLoad - refreshing COURSE-MASTER"
+           PERFORM 2100-READ-CATALOG THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-COURSE.
+           MOVE CRS-CODE OF COURSE-CATALOG-RECORD
+               TO CRS-CODE OF COURSE-MASTER-RECORD
+           MOVE CRS-TITLE OF COURSE-CATALOG-RECORD
+               TO CRS-TITLE OF COURSE-MASTER-RECORD
+           WRITE COURSE-MASTER-RECORD
+           IF WS-MASTER-OK
+               ADD 1 TO WS-COURSES-LOADED
+           END-IF
+           PERFORM 2100-READ-CATALOG THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CATALOG.
+           READ COURSE-CATALOG-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE COURSE-CATALOG-FILE
+           CLOSE COURSE-MASTER-FILE
+           DISPLAY "Courses loaded: " WS-COURSES-LOADED.
+       9000-EXIT.
+           EXIT.
