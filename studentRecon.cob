@@ -0,0 +1,136 @@
+      ******************************************************************
+      *    PROGRAM-ID: StudentReconciliation
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Registrar's Office - Student Systems
+      *    DATE-WRITTEN: 2026-08-09
+      *    DATE-COMPILED:
+      *    REMARKS:      End-of-day balancing job for the student
+      *                  intake load.  Reads the control totals every
+      *                  AcceptAndDisplay run has ever posted and
+      *                  compares their sum against an actual count
+      *                  of STUDENT-MASTER, catching a run that died
+      *                  mid-write or a master file that was touched
+      *                  outside the load.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Original version.
+      *      2026-08-09  DF  Compares the sum of every control total
+      *                      on file against STUDENT-MASTER instead of
+      *                      just the latest run's - STUDENT-MASTER is
+      *                      cumulative across runs, so comparing it
+      *                      to one run's incremental load count
+      *                      failed every day after the first load.
+      *                      Sets a non-zero RETURN-CODE on a failed
+      *                      reconciliation so a calling job step can
+      *                      stop the chain before the nightly reports
+      *                      run off of an unbalanced master.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    StudentReconciliation.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Registrar's Office - Student Systems.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLTOTAL.
+
+       FD  STUDENT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-CTL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-CTL-END-OF-FILE  VALUE 'Y'.
+           05  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+               88  WS-MASTER-END-OF-FILE VALUE 'Y'.
+
+       01  WS-TOTAL-CONTROL-LOADED       PIC 9(07) VALUE ZERO.
+       01  WS-ACTUAL-MASTER-COUNT      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-READ-CONTROL-TOTALS THRU 2000-EXIT
+               UNTIL WS-CTL-END-OF-FILE
+           PERFORM 3000-COUNT-MASTER THRU 3000-EXIT
+               UNTIL WS-MASTER-END-OF-FILE
+           PERFORM 9000-RECONCILE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           OPEN INPUT STUDENT-MASTER-FILE
+           DISPLAY "StudentReconciliation - balancing today's load"
+           PERFORM 2100-READ-CONTROL-FILE THRU 2100-EXIT
+           PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-READ-CONTROL-TOTALS - CTLTOTAL.DAT holds one          *
+      *    record per load run ever posted against STUDENT-MASTER,   *
+      *    appended in place, so today's run's records-loaded is      *
+      *    on top of every prior run's.  STUDENT-MASTER itself is     *
+      *    just as cumulative, so the two only balance when every     *
+      *    control total on file is summed, not just the last one.   *
+      *-----------------------------------------------------------*
+       2000-READ-CONTROL-TOTALS.
+           ADD CTL-RECORDS-LOADED TO WS-TOTAL-CONTROL-LOADED
+           PERFORM 2100-READ-CONTROL-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CONTROL-FILE.
+           READ CONTROL-TOTAL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       3000-COUNT-MASTER.
+           ADD 1 TO WS-ACTUAL-MASTER-COUNT
+           PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-MASTER.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       9000-RECONCILE.
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE STUDENT-MASTER-FILE
+           DISPLAY "Control totals - cumulative records loaded: "
+               WS-TOTAL-CONTROL-LOADED
+           DISPLAY "Actual records on STUDENT-MASTER: "
+               WS-ACTUAL-MASTER-COUNT
+           IF WS-TOTAL-CONTROL-LOADED = WS-ACTUAL-MASTER-COUNT
+               DISPLAY "Reconciliation OK - counts match"
+           ELSE
+               DISPLAY "Reconciliation FAILED - counts do not match"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
