@@ -1,15 +1,172 @@
-identification division.
-program-id.   MultipleTwoNumbers.
-data division.
-working-storage section.
-01  Num1           pic 99 usage computational value is zero.
-01  Num2           pic 99 usage computational value is zero.
-01  Result         pic 999 usage computational value is zero.
-procedure division.
-
-display "Enter first number: ".
-accept Num1.
-display "Enter second number: ".
-accept Num2.
-multiply Num1 by Num2 giving Result.
-display "Result is = ", Result.
+      ******************************************************************
+      *    PROGRAM-ID: MultipleTwoNumbers
+      *    AUTHOR:       D. Falk
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Multiplies two numbers.  Can run interactively
+      *                  for a single pair, prompted at the console, or
+      *                  in batch against a transaction file, in which
+      *                  case running totals and an overflow count are
+      *                  printed at the end.  Result is only three
+      *                  digits wide, so a pair of large factors can
+      *                  overflow it; ON SIZE ERROR catches that
+      *                  instead of letting it truncate silently.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  Added batch mode over a transaction file,
+      *                      ON SIZE ERROR overflow protection on the
+      *                      MULTIPLY, and running statistics across
+      *                      a batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MultipleTwoNumbers.
+       AUTHOR.        D. Falk.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULTIPLY-TXN-FILE ASSIGN TO "MULTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MULTIPLY-REPORT-FILE ASSIGN TO "MULTIPLY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULTIPLY-TXN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY MULTXN.
+
+       FD  MULTIPLY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MULTIPLY-REPORT-LINE        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-MODE                 PIC X(01).
+           88  WS-BATCH-MODE           VALUE 'B'.
+           88  WS-INTERACTIVE-MODE     VALUE 'I'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+
+       01  Num1                        PIC 9(02) COMP VALUE ZERO.
+       01  Num2                        PIC 9(02) COMP VALUE ZERO.
+       01  Result                      PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-BATCH-STATISTICS.
+           05  WS-TXN-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-OVERFLOW-COUNT       PIC 9(05) VALUE ZERO.
+           05  WS-RESULT-SUM           PIC 9(09) VALUE ZERO.
+           05  WS-RESULT-HIGH          PIC 9(03) VALUE ZERO.
+           05  WS-RESULT-LOW           PIC 9(03) VALUE 999.
+           05  WS-RESULT-AVERAGE       PIC 9(07)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-BATCH-MODE
+               PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+                   UNTIL WS-END-OF-FILE
+               PERFORM 9000-PRINT-STATISTICS THRU 9000-EXIT
+           ELSE
+               PERFORM 2500-INTERACTIVE-ENTRY THRU 2500-EXIT
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "Batch or interactive mode (B/I)? " WITH NO
+               ADVANCING
+           ACCEPT WS-RUN-MODE
+           IF WS-BATCH-MODE
+               OPEN INPUT MULTIPLY-TXN-FILE
+               OPEN OUTPUT MULTIPLY-REPORT-FILE
+               PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-BATCH.
+           MOVE TXN-NUM1 TO Num1
+           MOVE TXN-NUM2 TO Num2
+           PERFORM 2200-MULTIPLY-NUMBERS THRU 2200-EXIT
+           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANSACTION.
+           READ MULTIPLY-TXN-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-MULTIPLY-NUMBERS - Result is only 3 digits wide,     *
+      *    so a large pair of factors can overflow it                *
+      *-----------------------------------------------------------*
+       2200-MULTIPLY-NUMBERS.
+           ADD 1 TO WS-TXN-COUNT
+           MULTIPLY Num1 BY Num2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "Overflow multiplying " Num1 " by " Num2
+                   ADD 1 TO WS-OVERFLOW-COUNT
+               NOT ON SIZE ERROR
+                   DISPLAY "Result is = " Result
+                   ADD Result TO WS-RESULT-SUM
+                   IF Result > WS-RESULT-HIGH
+                       MOVE Result TO WS-RESULT-HIGH
+                   END-IF
+                   IF Result < WS-RESULT-LOW
+                       MOVE Result TO WS-RESULT-LOW
+                   END-IF
+           END-MULTIPLY.
+       2200-EXIT.
+           EXIT.
+
+       2500-INTERACTIVE-ENTRY.
+           DISPLAY "Enter first number: " WITH NO ADVANCING
+           ACCEPT Num1
+           DISPLAY "Enter second number: " WITH NO ADVANCING
+           ACCEPT Num2
+           PERFORM 2200-MULTIPLY-NUMBERS THRU 2200-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       9000-PRINT-STATISTICS.
+           CLOSE MULTIPLY-TXN-FILE
+           IF WS-TXN-COUNT > WS-OVERFLOW-COUNT
+               COMPUTE WS-RESULT-AVERAGE =
+                   WS-RESULT-SUM / (WS-TXN-COUNT - WS-OVERFLOW-COUNT)
+           ELSE
+               MOVE ZERO TO WS-RESULT-AVERAGE
+           END-IF
+           MOVE SPACES TO MULTIPLY-REPORT-LINE
+           STRING "Transactions processed: " WS-TXN-COUNT
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           STRING "Overflowed             : " WS-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           STRING "Sum of results          : " WS-RESULT-SUM
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           STRING "Highest result          : " WS-RESULT-HIGH
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           STRING "Lowest result           : " WS-RESULT-LOW
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           STRING "Average result          : " WS-RESULT-AVERAGE
+               DELIMITED BY SIZE INTO MULTIPLY-REPORT-LINE
+           WRITE MULTIPLY-REPORT-LINE
+           CLOSE MULTIPLY-REPORT-FILE
+           DISPLAY "MultipleTwoNumbers - batch complete: "
+               WS-TXN-COUNT " processed, "
+               WS-OVERFLOW-COUNT " overflowed".
+       9000-EXIT.
+           EXIT.
