@@ -1,24 +1,161 @@
-identification division.
-program-id. CanBuyBooze.
-author.     Sean McBride
-
-data division.
-working-storage section.
-
-01  CustomerAge           pic 999 value zeros.
-01  RequiredAge           pic 999 value 21.
-
-01 Age pic 999.
-  02 Child      value 0 thru 12.
-  02 Teenager   value 13 thru 19.
-  02 Adult      value 21 thru 999.
-
-procedure division.
-
-display "Enter customer age: ".
-accept CustomerAge.
-if CustomerAge greater than or equal to RequiredAge then
-  display "Purchase allowed"
-else
-  display "Purchase forbidden!"
-end-if.
+      ******************************************************************
+      *    PROGRAM-ID: CanBuyBooze
+      *    AUTHOR:       Sean McBride
+      *    INSTALLATION: Front Store - Point of Sale Systems
+      *    DATE-WRITTEN: Original
+      *    DATE-COMPILED:
+      *    REMARKS:      Checks a customer's age against the required
+      *                  age for a product type.  The required age is
+      *                  looked up on the AGE-RULE reference file
+      *                  instead of being hardcoded, so a change in
+      *                  the law does not need a recompile.
+      *    MODIFICATION HISTORY:
+      *      2026-08-09  DF  RequiredAge externalized to AGE-RULE-FILE,
+      *                      keyed by product type.
+      *      2026-08-09  DF  Logs to the shared exception log when no
+      *                      age rule is on file for the product type.
+      *      2026-08-09  DF  Logs operator sign-on to SIGNON.LOG at
+      *                      startup.
+      *      2026-08-09  DF  Writes an AGE-VERIFY-LOG-RECORD for every
+      *                      age check, same compliance log shared
+      *                      with CanBuyBoozeImproved.
+      *      2026-08-09  DF  Product type now logged to its own
+      *                      AVL-PRODUCT-TYPE column instead of
+      *                      overloading AVL-CONDITION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CanBuyBooze.
+       AUTHOR.        Sean McBride.
+       INSTALLATION.  Front Store - Point of Sale Systems.
+       DATE-WRITTEN.  Original.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-RULE-FILE ASSIGN TO "AGERULE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGR-PRODUCT-TYPE
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Shared exception log, common to every interactive program
+      *    in the suite.
+           COPY ERRLGSEL.
+
+           SELECT SIGN-ON-LOG-FILE ASSIGN TO "SIGNON.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Shared compliance log, common to CanBuyBooze and
+      *    CanBuyBoozeImproved.
+           SELECT AGE-VERIFY-LOG-FILE ASSIGN TO "AGEVERFY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-RULE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGERULE.
+
+       COPY ERRLGFD.
+       COPY ERRREC.
+
+       FD  SIGN-ON-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SIGNON.
+
+       FD  AGE-VERIFY-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AGELOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC X(02).
+           88  WS-STATUS-OK         VALUE "00".
+
+       COPY SYSCLOCK.
+
+       01  CustomerAge              PIC 999 VALUE ZEROS.
+       01  ProductType              PIC X(04) VALUE "ALCO".
+       01  RequiredAge              PIC 999 VALUE 21.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CHECK-AGE THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           OPEN INPUT AGE-RULE-FILE
+           OPEN EXTEND ERROR-LOG-FILE
+           OPEN EXTEND SIGN-ON-LOG-FILE
+           OPEN EXTEND AGE-VERIFY-LOG-FILE
+           MOVE "CANBUYBZ" TO ERR-PROGRAM-ID
+           MOVE "CanBuyBooze " TO SGN-PROGRAM-ID
+           PERFORM 0100-SIGN-ON THRU 0100-EXIT
+           DISPLAY "Enter product type (ALCO/TOBC): " WITH NO ADVANCING
+           ACCEPT ProductType
+           MOVE ProductType TO AGR-PRODUCT-TYPE
+           READ AGE-RULE-FILE
+               INVALID KEY
+                   DISPLAY "No age rule on file - using default 21"
+                   MOVE 21 TO RequiredAge
+                   MOVE "NORU" TO ERR-CODE
+                   MOVE "PRODUCT-TYPE" TO ERR-FIELD-NAME
+                   MOVE ProductType TO ERR-INPUT-DATA
+                   MOVE "No age rule on file - defaulted to 21"
+                       TO ERR-MESSAGE-TEXT
+                   PERFORM 9700-LOG-ERROR THRU 9700-EXIT
+               NOT INVALID KEY
+                   MOVE AGR-REQUIRED-AGE TO RequiredAge
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-AGE.
+           DISPLAY "Enter customer age: " WITH NO ADVANCING
+           ACCEPT CustomerAge
+           IF CustomerAge >= RequiredAge THEN
+               DISPLAY "Purchase allowed"
+           ELSE
+               DISPLAY "Purchase forbidden!"
+           END-IF
+           PERFORM 2700-WRITE-LOG THRU 2700-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2700-WRITE-LOG.
+           MOVE WS-SYSTEM-YEAR TO AVL-YEAR
+           MOVE WS-SYSTEM-MONTH TO AVL-MONTH
+           MOVE WS-SYSTEM-DAY TO AVL-DAY
+           MOVE WS-SYSTEM-HOUR TO AVL-HOUR
+           MOVE WS-SYSTEM-MINUTE TO AVL-MINUTE
+           MOVE CustomerAge TO AVL-CUSTOMER-AGE
+           MOVE ProductType TO AVL-PRODUCT-TYPE
+           MOVE SPACES TO AVL-CONDITION
+           MOVE SPACES TO AVL-REFUSAL-REASON
+           MOVE 'N' TO AVL-OVERRIDE-CODE
+           MOVE SPACES TO AVL-SUPERVISOR-ID
+           IF CustomerAge >= RequiredAge
+               SET AVL-ALLOWED TO TRUE
+           ELSE
+               SET AVL-REFUSED TO TRUE
+               MOVE "UNDERAGE" TO AVL-REFUSAL-REASON
+           END-IF
+           WRITE AGE-VERIFY-LOG-RECORD.
+       2700-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE AGE-RULE-FILE
+           CLOSE ERROR-LOG-FILE
+           CLOSE SIGN-ON-LOG-FILE
+           CLOSE AGE-VERIFY-LOG-FILE.
+       9000-EXIT.
+           EXIT.
+
+       COPY ERRLOGPA.
+       COPY SIGNONPA.
